@@ -0,0 +1,232 @@
+      ******************************************************************
+      * PROGRAM-ID: ACFIDRPT                                          *
+      * DESC      : DOL FIDUCIARY/EXEMPTION COMPLIANCE REPORT.  READS  *
+      *             THE PERIODIC ACT ACCOUNT MASTER EXTRACT            *
+      *             (WBACTMST.CPY) - THE FULL ACCOUNT POPULATION,      *
+      *             SINCE ACCT-FIDUCIARY AND ACCT-EXEMPTION CAN BE SET *
+      *             ON AN ACCOUNT ANY TIME IT IS TOUCHED AND MUST      *
+      *             STILL SHOW UP HERE LONG AFTER THAT DAY'S ACTIVITY  *
+      *             HAS AGED OFF THE DAILY ACTSNAP SNAPSHOT - AND      *
+      *             LISTS EVERY ACCOUNT MARKED FIDUCIARY, SHOWING      *
+      *             BRANCH AND REP ON EACH DETAIL LINE, FLAGGING ANY   *
+      *             WITH NO EXEMPTION CODE ON FILE, THEN ROLLS EVERY   *
+      *             FIDUCIARY ACCOUNT UP INTO A BRANCH/REP SUMMARY      *
+      *             SECTION USING AN IN-MEMORY TABLE BUILT WHILE THE   *
+      *             EXTRACT IS SCANNED.  WBACTMST.CPY IS ONLY           *
+      *             GUARANTEED IN FIRM/SUB/ACCT-NO SEQUENCE, SO THE     *
+      *             BRANCH/REP GROUPING IS BUILT IN MEMORY RATHER THAN *
+      *             A SEQUENTIAL CONTROL BREAK, THE SAME APPROACH       *
+      *             ACNEWRPT.CBL USES FOR ITS BRANCH/REP SECTION.       *
+      ******************************************************************
+      * MODIFICATION HISTORY:                                         *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/08/26 WR51305        INITIAL VERSION               *
+      * T MERCER 08/09/26 WR51305        SWITCHED FROM THE DAILY        *
+      *          ACTSNAP SNAPSHOT TO THE FULL-POPULATION WBACTMST       *
+      *          EXTRACT - THE COMPLIANCE REPORT MUST COVER EVERY      *
+      *          FIDUCIARY ACCOUNT, NOT JUST ONES TOUCHED THAT DAY.    *
+      * T MERCER 08/09/26 WR51305        DROPPED THE BRANCH/REP         *
+      *          CONTROL-BREAK GROUPING - IT ASSUMED WBACTMST ARRIVED  *
+      *          IN BRANCH/REP SEQUENCE, BUT THE EXTRACT IS ONLY BUILT *
+      *          AND DOCUMENTED IN FIRM/SUB/ACCT-NO SEQUENCE AND       *
+      *          NOTHING IN THIS CHANGESET RESORTS IT.  BRANCH AND REP *
+      *          NOW PRINT ON EVERY DETAIL LINE INSTEAD, SO THE REPORT *
+      *          NO LONGER DEPENDS ON INPUT ORDER.                     *
+      * T MERCER 08/09/26 WR51305        PRINTING BRANCH/REP ON EVERY   *
+      *          DETAIL LINE DROPPED THE GROUPING REQUEST 004 ASKED     *
+      *          FOR INSTEAD OF SOLVING THE ORDERING PROBLEM - ADDED A  *
+      *          BRANCH/REP SUMMARY SECTION BUILT FROM AN IN-MEMORY     *
+      *          ROLLUP TABLE (WS-BR-ENTRY) WHILE WBACTMST IS SCANNED,  *
+      *          THE SAME TABLE-ROLLUP PATTERN ACNEWRPT.CBL USES, SO    *
+      *          THE REPORT GROUPS BY BRANCH/REP WITHOUT ASSUMING ANY   *
+      *          SORT ORDER ON THE EXTRACT.  DETAIL LINES STILL CARRY   *
+      *          BRANCH/REP PER ACCOUNT FOR THE INDIVIDUAL COMPLIANCE   *
+      *          LOOK-UP.                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACFIDRPT.
+       AUTHOR. T MERCER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACTMST-FILE    ASSIGN TO "ACTMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MST-STATUS.
+
+           SELECT FIDRPT-FILE    ASSIGN TO "FIDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACTMST-FILE
+           RECORDING MODE IS F.
+           COPY WBACTMST.
+
+       FD  FIDRPT-FILE
+           RECORDING MODE IS F.
+       01  FIDRPT-RECORD                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MST-STATUS                  PIC XX.
+           88  WS-MST-EOF                 VALUE "10".
+       01  WS-RPT-STATUS                  PIC XX.
+
+       01  WS-MST-EOF-SW                  PIC X    VALUE "N".
+           88  WS-MST-AT-EOF                        VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-FID-COUNT               PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-FID-NO-EXEMPT-COUNT     PIC S9(7) COMP-3 VALUE ZERO.
+
+       01  WS-BRANCH-REP-TABLE-CTL.
+           05  WS-BR-COUNT                PIC S9(4) COMP VALUE ZERO.
+           05  WS-BR-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-BR-COUNT
+                   INDEXED BY WS-BR-IDX.
+               10  WS-BR-BRANCH           PIC X(4).
+               10  WS-BR-REP              PIC X(4).
+               10  WS-BR-ACCT-COUNT       PIC S9(7) COMP-3.
+
+       01  WS-FOUND-SW                    PIC X.
+           88  WS-FOUND                   VALUE "Y".
+           88  WS-NOT-FOUND               VALUE "N".
+
+       01  WS-HDR-1.
+           05  FILLER                     PIC X(38)
+               VALUE "DOL FIDUCIARY / EXEMPTION COMPLIANCE".
+       01  WS-HDR-2.
+           05  FILLER             PIC X(15) VALUE "FIRM SUB ACCT#".
+           05  FILLER             PIC X(7)  VALUE "BRANCH".
+           05  FILLER             PIC X(7)  VALUE "REP".
+           05  FILLER             PIC X(12) VALUE "FIDUCIARY".
+           05  FILLER             PIC X(12) VALUE "EXEMPTION".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-FIRM                  PIC 9(3).
+           05  FILLER                     PIC X   VALUE SPACE.
+           05  WS-D-SUB                   PIC 9(3).
+           05  FILLER                     PIC X   VALUE SPACE.
+           05  WS-D-ACCT                  PIC 9(8).
+           05  FILLER                     PIC X(2) VALUE SPACES.
+           05  WS-D-BRANCH                PIC X(4).
+           05  FILLER                     PIC X(2) VALUE SPACES.
+           05  WS-D-REP                   PIC X(4).
+           05  FILLER                     PIC X(2) VALUE SPACES.
+           05  WS-D-FIDUCIARY             PIC X(1).
+           05  FILLER                     PIC X(10) VALUE SPACES.
+           05  WS-D-EXEMPTION             PIC X(1).
+           05  FILLER                     PIC X(5)  VALUE SPACES.
+           05  WS-D-WARNING               PIC X(30).
+
+       01  WS-SECTION-HDR-1.
+           05  FILLER             PIC X(35)
+               VALUE "FIDUCIARY ACCOUNTS BY BRANCH/REP".
+       01  WS-BR-DETAIL-HDR.
+           05  FILLER             PIC X(7)  VALUE "BRANCH".
+           05  FILLER             PIC X(7)  VALUE "REP".
+           05  FILLER             PIC X(12) VALUE "ACCT COUNT".
+
+       01  WS-BR-DETAIL-LINE.
+           05  WS-BRD-BRANCH              PIC X(4).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-BRD-REP                 PIC X(4).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-BRD-COUNT               PIC ZZZ,ZZ9.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER             PIC X(23)
+               VALUE "TOTAL FIDUCIARY ACCTS:".
+           05  WS-SUM-FID         PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE2.
+           05  FILLER             PIC X(23)
+               VALUE "MISSING EXEMPTION CODE:".
+           05  WS-SUM-NOEX        PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MASTER UNTIL WS-MST-AT-EOF
+           PERFORM 6000-WRITE-BRANCH-REP-SECTION
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ACTMST-FILE
+           OPEN OUTPUT FIDRPT-FILE
+           WRITE FIDRPT-RECORD FROM WS-HDR-1
+           WRITE FIDRPT-RECORD FROM WS-HDR-2
+           PERFORM 2100-READ-MASTER.
+
+       2000-PROCESS-MASTER.
+           IF WB-MST-FIDUCIARY = "Y"
+               PERFORM 3100-WRITE-DETAIL
+           END-IF
+           PERFORM 2100-READ-MASTER.
+
+       2100-READ-MASTER.
+           READ ACTMST-FILE
+               AT END
+                   SET WS-MST-AT-EOF TO TRUE
+           END-READ.
+
+       3100-WRITE-DETAIL.
+           MOVE WB-MST-FIRM-NO   TO WS-D-FIRM
+           MOVE WB-MST-SUB-NO    TO WS-D-SUB
+           MOVE WB-MST-ACCT-NO   TO WS-D-ACCT
+           MOVE WB-MST-BRS-BRANCH TO WS-D-BRANCH
+           MOVE WB-MST-REP        TO WS-D-REP
+           MOVE WB-MST-FIDUCIARY TO WS-D-FIDUCIARY
+           MOVE WB-MST-EXEMPTION TO WS-D-EXEMPTION
+           ADD 1 TO WS-FID-COUNT
+           IF WB-MST-EXEMPTION = SPACE OR "0"
+               MOVE "*** NO EXEMPTION CODE ON FILE" TO WS-D-WARNING
+               ADD 1 TO WS-FID-NO-EXEMPT-COUNT
+           ELSE
+               MOVE SPACES TO WS-D-WARNING
+           END-IF
+           WRITE FIDRPT-RECORD FROM WS-DETAIL-LINE
+           PERFORM 4000-ADD-TO-BRANCH-REP-TABLE.
+
+       4000-ADD-TO-BRANCH-REP-TABLE.
+           SET WS-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+                   UNTIL WS-BR-IDX > WS-BR-COUNT
+               IF WS-BR-BRANCH(WS-BR-IDX) = WB-MST-BRS-BRANCH
+                   AND WS-BR-REP(WS-BR-IDX) = WB-MST-REP
+                   ADD 1 TO WS-BR-ACCT-COUNT(WS-BR-IDX)
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WS-NOT-FOUND
+               AND WS-BR-COUNT < 500
+               ADD 1 TO WS-BR-COUNT
+               MOVE WB-MST-BRS-BRANCH TO WS-BR-BRANCH(WS-BR-COUNT)
+               MOVE WB-MST-REP        TO WS-BR-REP(WS-BR-COUNT)
+               MOVE 1                 TO WS-BR-ACCT-COUNT(WS-BR-COUNT)
+           END-IF.
+
+       6000-WRITE-BRANCH-REP-SECTION.
+           WRITE FIDRPT-RECORD FROM WS-SECTION-HDR-1
+           WRITE FIDRPT-RECORD FROM WS-BR-DETAIL-HDR
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+                   UNTIL WS-BR-IDX > WS-BR-COUNT
+               MOVE WS-BR-BRANCH(WS-BR-IDX)     TO WS-BRD-BRANCH
+               MOVE WS-BR-REP(WS-BR-IDX)        TO WS-BRD-REP
+               MOVE WS-BR-ACCT-COUNT(WS-BR-IDX) TO WS-BRD-COUNT
+               WRITE FIDRPT-RECORD FROM WS-BR-DETAIL-LINE
+           END-PERFORM.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-FID-COUNT           TO WS-SUM-FID
+           MOVE WS-FID-NO-EXEMPT-COUNT TO WS-SUM-NOEX
+           WRITE FIDRPT-RECORD FROM WS-SUMMARY-LINE
+           WRITE FIDRPT-RECORD FROM WS-SUMMARY-LINE2.
+
+       9000-TERMINATE.
+           CLOSE ACTMST-FILE
+           CLOSE FIDRPT-FILE.
