@@ -0,0 +1,171 @@
+      ******************************************************************
+      * PROGRAM-ID: ACCLRVAL                                          *
+      * DESC      : CLEARING-NUMBER CROSS-REFERENCE VALIDATION.        *
+      *             CALLED BY THE ACCOUNTS_V3 CREATEACCOUNT SERVICE    *
+      *             ON FUNC-ADD, BEFORE DB-CM-REQ-INSERT IS ISSUED     *
+      *             AGAINST DBACT, TO CONFIRM DB-ACT-KEY-CMTA-NO,      *
+      *             -GSCC-NO, -NCC-NO AND -MBSCC ARE ALL KNOWN         *
+      *             CLEARING-HOUSE NUMBERS.  SETS DB-CM-INVALID-DATA   *
+      *             ON WEB-DBACT-PARAMETERS WHEN ANY POPULATED         *
+      *             NUMBER IS NOT FOUND ACTIVE ON THE CROSS-REFERENCE. *
+      ******************************************************************
+      * MODIFICATION HISTORY:                                         *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/08/26 WR51303        INITIAL VERSION               *
+      * T MERCER 08/09/26 WR51303        STOP THE NUMERIC/ALPHA TABLE   *
+      *          SEARCHES AS SOON AS A MATCH IS FOUND - THIS RUNS       *
+      *          INLINE PER-TRANSACTION, NOT AS A BATCH JOB, SO         *
+      *          SCANNING THE REST OF A 5000-ENTRY TABLE AFTER THE      *
+      *          ANSWER IS ALREADY KNOWN IS WASTED LATENCY ON EVERY     *
+      *          ADD.                                                  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCLRVAL.
+       AUTHOR. T MERCER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLRXRF-FILE  ASSIGN TO "CLRXRF"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CLRXRF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLRXRF-FILE
+           RECORDING MODE IS F.
+           COPY WBCLRXRF.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CLRXRF-STATUS               PIC XX.
+           88  WS-CLRXRF-OK               VALUE "00".
+           88  WS-CLRXRF-EOF              VALUE "10".
+
+       01  WS-TABLE-LOADED-SW             PIC X    VALUE "N".
+           88  WS-TABLE-IS-LOADED                  VALUE "Y".
+
+       01  WS-CLRXRF-TABLE-CTL.
+           05  WS-CLRXRF-COUNT            PIC S9(4) COMP VALUE ZERO.
+           05  WS-CLRXRF-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-CLRXRF-COUNT
+                   INDEXED BY WS-CX-IDX.
+               10  WS-CX-TYPE             PIC X(5).
+               10  WS-CX-NUMERIC-NO       PIC S9(5) COMP-3.
+               10  WS-CX-ALPHA-NO         PIC X(5).
+               10  WS-CX-ACTIVE-SW        PIC X(1).
+
+       01  WS-FOUND-SW                    PIC X.
+           88  WS-FOUND                   VALUE "Y".
+           88  WS-NOT-FOUND                VALUE "N".
+
+       01  WS-SEARCH-TYPE                 PIC X(5).
+       01  WS-SEARCH-NUMERIC-NO           PIC S9(5) COMP-3.
+       01  WS-SEARCH-ALPHA-NO             PIC X(5).
+
+       LINKAGE SECTION.
+           COPY WBDBACT REPLACING WEB-DBACT-PARAMETERS BY
+                                   LK-DBACT-PARAMETERS.
+
+       PROCEDURE DIVISION USING LK-DBACT-PARAMETERS.
+       0000-MAIN.
+           IF NOT WS-TABLE-IS-LOADED
+               PERFORM 1000-LOAD-TABLE
+               SET WS-TABLE-IS-LOADED TO TRUE
+           END-IF
+
+           SET DB-CM-OK TO TRUE
+
+           PERFORM 2000-VALIDATE-CMTA
+           PERFORM 2010-VALIDATE-GSCC
+           PERFORM 2020-VALIDATE-NCC
+           PERFORM 2030-VALIDATE-MBSCC
+
+           GOBACK.
+
+       1000-LOAD-TABLE.
+           OPEN INPUT CLRXRF-FILE
+           IF WS-CLRXRF-STATUS = "35"
+               MOVE ZERO TO WS-CLRXRF-COUNT
+           ELSE
+               PERFORM 1100-LOAD-ONE UNTIL WS-CLRXRF-EOF
+               CLOSE CLRXRF-FILE
+           END-IF.
+
+       1100-LOAD-ONE.
+           READ CLRXRF-FILE
+               AT END
+                   SET WS-CLRXRF-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CLRXRF-COUNT
+                   MOVE CLRXRF-TYPE       TO WS-CX-TYPE(WS-CLRXRF-COUNT)
+                   MOVE CLRXRF-NUMERIC-NO TO
+                                    WS-CX-NUMERIC-NO(WS-CLRXRF-COUNT)
+                   MOVE CLRXRF-ALPHA-NO   TO
+                                    WS-CX-ALPHA-NO(WS-CLRXRF-COUNT)
+                   MOVE CLRXRF-ACTIVE-SW  TO
+                                    WS-CX-ACTIVE-SW(WS-CLRXRF-COUNT)
+           END-READ.
+
+       2000-VALIDATE-CMTA.
+           IF DB-ACT-KEY-CMTA-NO NOT = ZERO
+               MOVE "CMTA "           TO WS-SEARCH-TYPE
+               MOVE DB-ACT-KEY-CMTA-NO TO WS-SEARCH-NUMERIC-NO
+               PERFORM 3000-SEARCH-NUMERIC-TYPE
+               IF WS-NOT-FOUND
+                   SET DB-CM-INVALID-DATA TO TRUE
+               END-IF
+           END-IF.
+
+       2010-VALIDATE-GSCC.
+           IF DB-ACT-KEY-GSCC-NO NOT = ZERO
+               MOVE "GSCC "           TO WS-SEARCH-TYPE
+               MOVE DB-ACT-KEY-GSCC-NO TO WS-SEARCH-NUMERIC-NO
+               PERFORM 3000-SEARCH-NUMERIC-TYPE
+               IF WS-NOT-FOUND
+                   SET DB-CM-INVALID-DATA TO TRUE
+               END-IF
+           END-IF.
+
+       2020-VALIDATE-NCC.
+           IF DB-ACT-KEY-NCC-NO NOT = ZERO
+               MOVE "NCC  "          TO WS-SEARCH-TYPE
+               MOVE DB-ACT-KEY-NCC-NO TO WS-SEARCH-NUMERIC-NO
+               PERFORM 3000-SEARCH-NUMERIC-TYPE
+               IF WS-NOT-FOUND
+                   SET DB-CM-INVALID-DATA TO TRUE
+               END-IF
+           END-IF.
+
+       2030-VALIDATE-MBSCC.
+           IF DB-ACT-KEY-MBSCC NOT = SPACES
+               MOVE "MBSCC"        TO WS-SEARCH-TYPE
+               MOVE DB-ACT-KEY-MBSCC TO WS-SEARCH-ALPHA-NO
+               PERFORM 4000-SEARCH-ALPHA-TYPE
+               IF WS-NOT-FOUND
+                   SET DB-CM-INVALID-DATA TO TRUE
+               END-IF
+           END-IF.
+
+       3000-SEARCH-NUMERIC-TYPE.
+           SET WS-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-CX-IDX FROM 1 BY 1
+                   UNTIL WS-CX-IDX > WS-CLRXRF-COUNT OR WS-FOUND
+               IF WS-CX-TYPE(WS-CX-IDX) = WS-SEARCH-TYPE
+                   AND WS-CX-NUMERIC-NO(WS-CX-IDX) =
+                       WS-SEARCH-NUMERIC-NO
+                   AND WS-CX-ACTIVE-SW(WS-CX-IDX) = "Y"
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+       4000-SEARCH-ALPHA-TYPE.
+           SET WS-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-CX-IDX FROM 1 BY 1
+                   UNTIL WS-CX-IDX > WS-CLRXRF-COUNT OR WS-FOUND
+               IF WS-CX-TYPE(WS-CX-IDX) = WS-SEARCH-TYPE
+                   AND WS-CX-ALPHA-NO(WS-CX-IDX) = WS-SEARCH-ALPHA-NO
+                   AND WS-CX-ACTIVE-SW(WS-CX-IDX) = "Y"
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
