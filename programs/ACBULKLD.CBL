@@ -0,0 +1,324 @@
+      ******************************************************************
+      * PROGRAM-ID: ACBULKLD                                          *
+      * DESC      : RESTARTABLE BULK ACCOUNT LOAD.  READS AN ACAT       *
+      *             CONVERSION EXTRACT IN ASCENDING FIRM/SUB/ACCT-NO    *
+      *             SEQUENCE AND ISSUES A DB-CM-REQ-INSERT AGAINST      *
+      *             DBACT FOR EACH ACCOUNT.  THE KEY OF THE LAST        *
+      *             SUCCESSFULLY INSERTED ACCOUNT IS CHECKPOINTED TO    *
+      *             A RESTART FILE EVERY WS-CKPT-INTERVAL INSERTS SO    *
+      *             A RERUN AFTER A FAILURE CAN SKIP EVERYTHING         *
+      *             ALREADY CONFIRMED AND RESUME FROM THE CHECKPOINT    *
+      *             INSTEAD OF REPROCESSING THE WHOLE FILE.             *
+      ******************************************************************
+      * MODIFICATION HISTORY:                                         *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/09/26 WR51306        INITIAL VERSION               *
+      * T MERCER 08/09/26 WR51306        3000-INSERT-ONE-ACCOUNT NEVER   *
+      *          INITIALIZED DB-ACT-DATA-FIELDS AND NEVER MOVED THE      *
+      *          CONVERSION RECORD'S FIRM/SUB/ACCT-NO OR TAXID INTO      *
+      *          THEIR DATA-FIELDS MIRRORS (DB-ACT-FIRM-NO/-SUB-NO/      *
+      *          -ACCT-NO, DB-ACT-TAXID), AND NEVER MOVED ALPHA KEY 1    *
+      *          INTO THE KEY-FIELDS MIRROR (DB-ACT-KEY-ALPHA-KEY-1) -   *
+      *          THOSE FIELDS WERE LEFT HOLDING WHATEVER THE PRIOR       *
+      *          ITERATION'S INSERT PUT THERE, SO EVERY INSERT AFTER     *
+      *          THE FIRST WROTE THE PRIOR ACCOUNT'S VALUES INTO ACT.    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACBULKLD.
+       AUTHOR. T MERCER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONV-FILE      ASSIGN TO "CONVLOAD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONV-STATUS.
+
+           SELECT CKPT-FILE      ASSIGN TO "BULKCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT LOADRPT-FILE   ASSIGN TO "BULKLDRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONV-FILE
+           RECORDING MODE IS F.
+           COPY WBCNVLD.
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+           COPY WBBULKCK.
+
+       FD  LOADRPT-FILE
+           RECORDING MODE IS F.
+       01  LOADRPT-RECORD                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONV-STATUS                   PIC XX.
+           88  WS-CONV-EOF                  VALUE "10".
+
+       01  WS-CKPT-STATUS                   PIC XX.
+           88  WS-CKPT-NOT-FOUND            VALUE "35".
+           88  WS-CKPT-EOF                  VALUE "10".
+
+       01  WS-RPT-STATUS                    PIC XX.
+
+       01  WS-CONV-EOF-SW                   PIC X    VALUE "N".
+           88  WS-CONV-AT-EOF                        VALUE "Y".
+
+       01  WS-CKPT-INTERVAL                 PIC 9(4) VALUE 100.
+
+       01  WS-SINCE-CKPT                    PIC 9(9) VALUE ZERO.
+
+       01  WS-HAVE-RESTART-KEY-SW           PIC X    VALUE "N".
+           88  WS-HAVE-RESTART-KEY                   VALUE "Y".
+
+       01  WS-RESTART-KEY.
+           05  WS-RK-FIRM-NO                PIC 9(3) VALUE ZERO.
+           05  WS-RK-SUB-NO                 PIC 9(3) VALUE ZERO.
+           05  WS-RK-ACCT-NO                PIC 9(8) VALUE ZERO.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-YYYY                  PIC 9(4).
+           05  WS-CDT-MM                    PIC 9(2).
+           05  WS-CDT-DD                    PIC 9(2).
+           05  WS-CDT-HH                    PIC 9(2).
+           05  WS-CDT-MI                    PIC 9(2).
+           05  WS-CDT-SS                    PIC 9(2).
+           05  FILLER                       PIC X(9).
+
+       01  WS-CKPT-DATE-DISPLAY.
+           05  WS-CKD-MM                    PIC 9(2).
+           05  FILLER                       PIC X VALUE "/".
+           05  WS-CKD-DD                    PIC 9(2).
+           05  FILLER                       PIC X VALUE "/".
+           05  WS-CKD-YYYY                  PIC 9(4).
+
+       01  WS-CKPT-TIME-DISPLAY.
+           05  WS-CKT-HH                    PIC 9(2).
+           05  FILLER                       PIC X VALUE ":".
+           05  WS-CKT-MI                    PIC 9(2).
+           05  FILLER                       PIC X VALUE ":".
+           05  WS-CKT-SS                    PIC 9(2).
+
+       01  WS-COUNTERS.
+           05  WS-RECS-READ                 PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-RECS-SKIPPED              PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-RECS-INSERTED             PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-RECS-ALREADY              PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-RECS-REJECTED             PIC S9(7) COMP-3 VALUE ZERO.
+
+       01  WS-HDR-1.
+           05  FILLER                       PIC X(30)
+               VALUE "RESTARTABLE BULK ACCOUNT LOAD".
+
+       01  WS-RESTART-LINE.
+           05  FILLER                       PIC X(34)
+               VALUE "RESUMING AFTER CHECKPOINTED KEY: ".
+           05  WS-RL-FIRM                   PIC 9(3).
+           05  FILLER                       PIC X VALUE SPACE.
+           05  WS-RL-SUB                    PIC 9(3).
+           05  FILLER                       PIC X VALUE SPACE.
+           05  WS-RL-ACCT                   PIC 9(8).
+
+       01  WS-EXCEPTION-LINE.
+           05  WS-EX-FIRM                   PIC 9(3).
+           05  FILLER                       PIC X   VALUE SPACE.
+           05  WS-EX-SUB                    PIC 9(3).
+           05  FILLER                       PIC X   VALUE SPACE.
+           05  WS-EX-ACCT                   PIC 9(8).
+           05  FILLER                       PIC X   VALUE SPACE.
+           05  WS-EX-REASON                 PIC X(40).
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER             PIC X(20) VALUE "RECORDS READ    : ".
+           05  WS-SUM-READ        PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE2.
+           05  FILLER             PIC X(20) VALUE "ALREADY LOADED  : ".
+           05  WS-SUM-SKIP        PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE3.
+           05  FILLER             PIC X(20) VALUE "INSERTED        : ".
+           05  WS-SUM-INS         PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE4.
+           05  FILLER             PIC X(20) VALUE "ALREADY ON ACT  : ".
+           05  WS-SUM-ALRDY       PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE5.
+           05  FILLER             PIC X(20) VALUE "REJECTED        : ".
+           05  WS-SUM-REJ         PIC ZZZ,ZZ9.
+
+           COPY WBDBACT.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CONV-RECORDS UNTIL WS-CONV-AT-EOF
+           PERFORM 7000-FINAL-CHECKPOINT
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT LOADRPT-FILE
+           WRITE LOADRPT-RECORD FROM WS-HDR-1
+
+           PERFORM 1100-READ-LAST-CHECKPOINT
+
+           OPEN INPUT CONV-FILE
+
+           MOVE "O"  TO DB-CM-REQUEST-IND
+           MOVE "01" TO DB-CM-VIEW-ID
+           MOVE "01" TO DB-CM-KEY-ID
+           CALL "DBACT" USING WEB-DBACT-PARAMETERS
+
+           PERFORM 2100-READ-CONV-RECORD.
+
+       1100-READ-LAST-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-NOT-FOUND
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ CKPT-FILE
+                       AT END
+                           SET WS-CKPT-EOF TO TRUE
+                       NOT AT END
+                           MOVE WB-CK-FIRM-NO TO WS-RK-FIRM-NO
+                           MOVE WB-CK-SUB-NO  TO WS-RK-SUB-NO
+                           MOVE WB-CK-ACCT-NO TO WS-RK-ACCT-NO
+                           SET WS-HAVE-RESTART-KEY TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-FILE
+           END-IF
+
+           IF WS-HAVE-RESTART-KEY
+               MOVE WS-RK-FIRM-NO TO WS-RL-FIRM
+               MOVE WS-RK-SUB-NO  TO WS-RL-SUB
+               MOVE WS-RK-ACCT-NO TO WS-RL-ACCT
+               WRITE LOADRPT-RECORD FROM WS-RESTART-LINE
+               OPEN EXTEND CKPT-FILE
+           ELSE
+               OPEN OUTPUT CKPT-FILE
+           END-IF.
+
+       2000-PROCESS-CONV-RECORDS.
+           ADD 1 TO WS-RECS-READ
+           IF WS-HAVE-RESTART-KEY
+               AND WB-CNV-KEY NOT > WS-RESTART-KEY
+               ADD 1 TO WS-RECS-SKIPPED
+           ELSE
+               PERFORM 3000-INSERT-ONE-ACCOUNT
+           END-IF
+           PERFORM 2100-READ-CONV-RECORD.
+
+       2100-READ-CONV-RECORD.
+           READ CONV-FILE
+               AT END
+                   SET WS-CONV-AT-EOF TO TRUE
+           END-READ.
+
+       3000-INSERT-ONE-ACCOUNT.
+           INITIALIZE DB-ACT-DATA-FIELDS
+
+           MOVE WB-CNV-FIRM-NO        TO DB-ACT-KEY-FIRM-NO
+           MOVE WB-CNV-SUB-NO         TO DB-ACT-KEY-SUB-NO
+           MOVE WB-CNV-ACCT-NO        TO DB-ACT-KEY-ACCT-NO
+           MOVE WB-CNV-BRS-BRANCH     TO DB-ACT-KEY-BRS-BRANCH
+           MOVE WB-CNV-REP            TO DB-ACT-KEY-REP
+           MOVE WB-CNV-TAXID          TO DB-ACT-KEY-TAXID
+           MOVE WB-CNV-ALPHA-KEY-1    TO DB-ACT-KEY-ALPHA-KEY-1
+
+           MOVE WB-CNV-FIRM-NO        TO DB-ACT-FIRM-NO
+           MOVE WB-CNV-SUB-NO         TO DB-ACT-SUB-NO
+           MOVE WB-CNV-ACCT-NO        TO DB-ACT-ACCT-NO
+           MOVE WB-CNV-BRS-BRANCH     TO DB-ACT-BRANCH
+           MOVE WB-CNV-REP            TO DB-ACT-REP
+           MOVE WB-CNV-ACCT-CATEGORY  TO DB-ACT-ACCT-CATEGORY
+           MOVE WB-CNV-OPEN-DATE      TO DB-ACT-OPEN-DATE
+           MOVE WB-CNV-ZIP-CODE       TO DB-ACT-ZIP-CODE
+           MOVE WB-CNV-TAXID          TO DB-ACT-TAXID
+           MOVE WB-CNV-ALPHA-KEY-1    TO DB-ACT-ALPHA-KEY-1
+
+           MOVE "I" TO DB-CM-REQUEST-IND
+           CALL "DBACT" USING WEB-DBACT-PARAMETERS
+
+           EVALUATE TRUE
+               WHEN DB-CM-OK
+                   ADD 1 TO WS-RECS-INSERTED
+                   ADD 1 TO WS-SINCE-CKPT
+                   MOVE WB-CNV-FIRM-NO TO WS-RK-FIRM-NO
+                   MOVE WB-CNV-SUB-NO  TO WS-RK-SUB-NO
+                   MOVE WB-CNV-ACCT-NO TO WS-RK-ACCT-NO
+                   SET WS-HAVE-RESTART-KEY TO TRUE
+                   IF WS-SINCE-CKPT >= WS-CKPT-INTERVAL
+                       PERFORM 4000-WRITE-CHECKPOINT
+                   END-IF
+               WHEN DB-CM-ALREADY-EXISTS
+                   ADD 1 TO WS-RECS-ALREADY
+                   MOVE "ALREADY ON ACT - SKIPPED" TO WS-EX-REASON
+                   PERFORM 9100-WRITE-EXCEPTION
+                   MOVE WB-CNV-FIRM-NO TO WS-RK-FIRM-NO
+                   MOVE WB-CNV-SUB-NO  TO WS-RK-SUB-NO
+                   MOVE WB-CNV-ACCT-NO TO WS-RK-ACCT-NO
+                   SET WS-HAVE-RESTART-KEY TO TRUE
+               WHEN OTHER
+                   ADD 1 TO WS-RECS-REJECTED
+                   MOVE "INSERT REJECTED - SEE RETURN CODE"
+                       TO WS-EX-REASON
+                   PERFORM 9100-WRITE-EXCEPTION
+           END-EVALUATE.
+
+       4000-WRITE-CHECKPOINT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CDT-MM   TO WS-CKD-MM
+           MOVE WS-CDT-DD   TO WS-CKD-DD
+           MOVE WS-CDT-YYYY TO WS-CKD-YYYY
+           MOVE WS-CDT-HH   TO WS-CKT-HH
+           MOVE WS-CDT-MI   TO WS-CKT-MI
+           MOVE WS-CDT-SS   TO WS-CKT-SS
+
+           INITIALIZE WB-BULKCK-RECORD
+           MOVE WS-RK-FIRM-NO         TO WB-CK-FIRM-NO
+           MOVE WS-RK-SUB-NO          TO WB-CK-SUB-NO
+           MOVE WS-RK-ACCT-NO         TO WB-CK-ACCT-NO
+           MOVE WS-CKPT-DATE-DISPLAY  TO WB-CK-CHECKPOINT-DATE
+           MOVE WS-CKPT-TIME-DISPLAY  TO WB-CK-CHECKPOINT-TIME
+           MOVE WS-RECS-INSERTED      TO WB-CK-INSERTED-COUNT
+           MOVE WS-RECS-SKIPPED       TO WB-CK-SKIPPED-COUNT
+           WRITE WB-BULKCK-RECORD
+
+           MOVE ZERO TO WS-SINCE-CKPT.
+
+       7000-FINAL-CHECKPOINT.
+           IF WS-SINCE-CKPT > ZERO
+               PERFORM 4000-WRITE-CHECKPOINT
+           END-IF.
+
+       9100-WRITE-EXCEPTION.
+           MOVE WB-CNV-FIRM-NO TO WS-EX-FIRM
+           MOVE WB-CNV-SUB-NO  TO WS-EX-SUB
+           MOVE WB-CNV-ACCT-NO TO WS-EX-ACCT
+           WRITE LOADRPT-RECORD FROM WS-EXCEPTION-LINE.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-RECS-READ     TO WS-SUM-READ
+           MOVE WS-RECS-SKIPPED  TO WS-SUM-SKIP
+           MOVE WS-RECS-INSERTED TO WS-SUM-INS
+           MOVE WS-RECS-ALREADY  TO WS-SUM-ALRDY
+           MOVE WS-RECS-REJECTED TO WS-SUM-REJ
+           WRITE LOADRPT-RECORD FROM WS-SUMMARY-LINE
+           WRITE LOADRPT-RECORD FROM WS-SUMMARY-LINE2
+           WRITE LOADRPT-RECORD FROM WS-SUMMARY-LINE3
+           WRITE LOADRPT-RECORD FROM WS-SUMMARY-LINE4
+           WRITE LOADRPT-RECORD FROM WS-SUMMARY-LINE5.
+
+       9000-TERMINATE.
+           MOVE "C" TO DB-CM-REQUEST-IND
+           CALL "DBACT" USING WEB-DBACT-PARAMETERS
+           CLOSE CONV-FILE
+           CLOSE CKPT-FILE
+           CLOSE LOADRPT-FILE.
