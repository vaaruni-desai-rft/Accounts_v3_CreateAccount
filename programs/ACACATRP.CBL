@@ -0,0 +1,153 @@
+      ******************************************************************
+      * PROGRAM-ID: ACACATRP                                          *
+      * DESC      : ACAT TRANSFER HISTORY REPORT.  READS THE PERIODIC   *
+      *             ACT ACCOUNT MASTER EXTRACT (WBACTMST.CPY) AND       *
+      *             LISTS EVERY ACCOUNT WHERE DB-ACT-REP-B4-ACAT OR     *
+      *             DB-ACT-BRANCH-B4-ACAT DIFFERS FROM THE ACCOUNT'S    *
+      *             CURRENT REP/BRANCH, SHOWING OLD VS. NEW ALONGSIDE   *
+      *             THE BYPASS-REJECT-ACAT AND ACAT-TERM-FEE SWITCHES,  *
+      *             SO BRANCH MANAGEMENT CAN REVIEW INCOMING ACAT       *
+      *             TRANSFERS WITHOUT PULLING INDIVIDUAL ACCOUNTS.      *
+      ******************************************************************
+      * MODIFICATION HISTORY:                                         *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/09/26 WR51307        INITIAL VERSION               *
+      * T MERCER 08/09/26 WR51307        THE REP-B4/BRANCH-B4 GATE      *
+      *          REQUIRED REP-B4-ACAT TO BE POPULATED BEFORE EITHER     *
+      *          HALF OF THE OR WAS EVEN CHECKED, SO A TRANSFER THAT    *
+      *          CHANGED ONLY THE BRANCH (REP-B4-ACAT LEFT BLANK) WAS   *
+      *          NEVER REPORTED.  EACH BEFORE-FIELD IS NOW CHECKED      *
+      *          INDEPENDENTLY.                                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACACATRP.
+       AUTHOR. T MERCER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACTMST-FILE    ASSIGN TO "ACTMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MST-STATUS.
+
+           SELECT ACATRPT-FILE   ASSIGN TO "ACATRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACTMST-FILE
+           RECORDING MODE IS F.
+           COPY WBACTMST.
+
+       FD  ACATRPT-FILE
+           RECORDING MODE IS F.
+       01  ACATRPT-RECORD                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MST-STATUS                   PIC XX.
+           88  WS-MST-EOF                  VALUE "10".
+
+       01  WS-RPT-STATUS                   PIC XX.
+
+       01  WS-MST-EOF-SW                   PIC X    VALUE "N".
+           88  WS-MST-AT-EOF                        VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-RECS-READ                PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-RECS-TRANSFERRED         PIC S9(7) COMP-3 VALUE ZERO.
+
+       01  WS-HDR-1.
+           05  FILLER                      PIC X(25)
+               VALUE "ACAT TRANSFER HISTORY".
+       01  WS-HDR-2.
+           05  FILLER            PIC X(15) VALUE "FIRM SUB ACCT#".
+           05  FILLER            PIC X(10) VALUE "REP B4".
+           05  FILLER            PIC X(10) VALUE "REP NOW".
+           05  FILLER            PIC X(12) VALUE "BRANCH B4".
+           05  FILLER            PIC X(12) VALUE "BRANCH NOW".
+           05  FILLER            PIC X(10) VALUE "BYP-RJT".
+           05  FILLER            PIC X(10) VALUE "TERM-FEE".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-FIRM                   PIC 9(3).
+           05  FILLER                      PIC X   VALUE SPACE.
+           05  WS-D-SUB                    PIC 9(3).
+           05  FILLER                      PIC X   VALUE SPACE.
+           05  WS-D-ACCT                   PIC 9(8).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-D-REP-B4                 PIC X(4).
+           05  FILLER                      PIC X(6) VALUE SPACES.
+           05  WS-D-REP-NOW                PIC X(4).
+           05  FILLER                      PIC X(6) VALUE SPACES.
+           05  WS-D-BRANCH-B4              PIC X(4).
+           05  FILLER                      PIC X(8) VALUE SPACES.
+           05  WS-D-BRANCH-NOW             PIC X(4).
+           05  FILLER                      PIC X(6) VALUE SPACES.
+           05  WS-D-BYPASS-RJT             PIC X(1).
+           05  FILLER                      PIC X(9) VALUE SPACES.
+           05  WS-D-TERM-FEE               PIC X(1).
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER            PIC X(25)
+               VALUE "ACCOUNTS READ          : ".
+           05  WS-SUM-READ       PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE2.
+           05  FILLER            PIC X(25)
+               VALUE "ACCOUNTS WITH TRANSFERS: ".
+           05  WS-SUM-XFER       PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MASTER UNTIL WS-MST-AT-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ACTMST-FILE
+           OPEN OUTPUT ACATRPT-FILE
+           WRITE ACATRPT-RECORD FROM WS-HDR-1
+           WRITE ACATRPT-RECORD FROM WS-HDR-2
+           PERFORM 2100-READ-MASTER.
+
+       2000-PROCESS-MASTER.
+           ADD 1 TO WS-RECS-READ
+           IF (WB-MST-REP-B4-ACAT NOT = SPACES
+                   AND WB-MST-REP-B4-ACAT NOT = WB-MST-REP)
+               OR (WB-MST-BRANCH-B4-ACAT NOT = SPACES
+                   AND WB-MST-BRANCH-B4-ACAT NOT = WB-MST-BRS-BRANCH)
+               PERFORM 3000-WRITE-DETAIL
+           END-IF
+           PERFORM 2100-READ-MASTER.
+
+       2100-READ-MASTER.
+           READ ACTMST-FILE
+               AT END
+                   SET WS-MST-AT-EOF TO TRUE
+           END-READ.
+
+       3000-WRITE-DETAIL.
+           MOVE WB-MST-FIRM-NO          TO WS-D-FIRM
+           MOVE WB-MST-SUB-NO           TO WS-D-SUB
+           MOVE WB-MST-ACCT-NO          TO WS-D-ACCT
+           MOVE WB-MST-REP-B4-ACAT      TO WS-D-REP-B4
+           MOVE WB-MST-REP              TO WS-D-REP-NOW
+           MOVE WB-MST-BRANCH-B4-ACAT   TO WS-D-BRANCH-B4
+           MOVE WB-MST-BRS-BRANCH       TO WS-D-BRANCH-NOW
+           MOVE WB-MST-BYPASS-REJECT-ACAT TO WS-D-BYPASS-RJT
+           MOVE WB-MST-ACAT-TERM-FEE    TO WS-D-TERM-FEE
+           WRITE ACATRPT-RECORD FROM WS-DETAIL-LINE
+           ADD 1 TO WS-RECS-TRANSFERRED.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-RECS-READ        TO WS-SUM-READ
+           MOVE WS-RECS-TRANSFERRED TO WS-SUM-XFER
+           WRITE ACATRPT-RECORD FROM WS-SUMMARY-LINE
+           WRITE ACATRPT-RECORD FROM WS-SUMMARY-LINE2.
+
+       9000-TERMINATE.
+           CLOSE ACTMST-FILE
+           CLOSE ACATRPT-FILE.
