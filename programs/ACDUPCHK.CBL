@@ -0,0 +1,210 @@
+      ******************************************************************
+      * PROGRAM-ID: ACDUPCHK                                          *
+      * DESC      : DUPLICATE-CUSTOMER DETECTION ACROSS ALPHA KEYS.     *
+      *             READS THE SORTED ALPHA-KEY EXTRACT (WBALPSRT.CPY -  *
+      *             EXPLODED FROM DB-ACT-ALPHA-KEY-1 THROUGH -5 ON      *
+      *             WBACTMST BY A PRIOR SORT STEP, ASCENDING BY ALPHA   *
+      *             KEY VALUE) AND FLAGS EVERY ALPHA KEY VALUE SHARED   *
+      *             BY TWO OR MORE DIFFERENT ACCOUNT NUMBERS, ACROSS    *
+      *             ALL FIRM/SUB COMBINATIONS, AS A POSSIBLE DUPLICATE  *
+      *             CUSTOMER OPENED UNDER DIFFERENT REPS.               *
+      ******************************************************************
+      * MODIFICATION HISTORY:                                         *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/09/26 WR51308        INITIAL VERSION               *
+      * T MERCER 08/09/26 WR51308        RAISED THE PER-KEY MEMBER      *
+      *          TABLE FROM 50 TO 500 ENTRIES AND ADDED AN EXPLICIT     *
+      *          "CAPPED" NOTE ON THE GROUP HEADER WHEN EVEN THAT IS    *
+      *          EXCEEDED, SO A LARGE DUPLICATE-KEY GROUP NEVER DROPS   *
+      *          MEMBERS OFF THE REPORT SILENTLY.                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACDUPCHK.
+       AUTHOR. T MERCER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALPSRT-FILE    ASSIGN TO "ALPSORT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ALP-STATUS.
+
+           SELECT DUPRPT-FILE    ASSIGN TO "DUPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALPSRT-FILE
+           RECORDING MODE IS F.
+           COPY WBALPSRT.
+
+       FD  DUPRPT-FILE
+           RECORDING MODE IS F.
+       01  DUPRPT-RECORD                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ALP-STATUS                   PIC XX.
+           88  WS-ALP-EOF                  VALUE "10".
+
+       01  WS-RPT-STATUS                   PIC XX.
+
+       01  WS-ALP-EOF-SW                   PIC X    VALUE "N".
+           88  WS-ALP-AT-EOF                        VALUE "Y".
+
+       01  WS-FIRST-RECORD-SW              PIC X    VALUE "Y".
+           88  WS-FIRST-RECORD                      VALUE "Y".
+
+       01  WS-CURRENT-KEY-VALUE            PIC X(30).
+
+       01  WS-GROUP-TABLE-CTL.
+           05  WS-GRP-COUNT                PIC S9(4) COMP VALUE ZERO.
+           05  WS-GRP-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-GRP-COUNT
+                   INDEXED BY WS-GX-IDX.
+               10  WS-GX-FIRM-NO           PIC 9(3).
+               10  WS-GX-SUB-NO            PIC 9(3).
+               10  WS-GX-ACCT-NO           PIC 9(8).
+
+       01  WS-GRP-OVERFLOW-COUNT           PIC S9(7) COMP-3 VALUE ZERO.
+
+       01  WS-ALREADY-IN-GROUP-SW          PIC X.
+           88  WS-ALREADY-IN-GROUP         VALUE "Y".
+           88  WS-NOT-ALREADY-IN-GROUP     VALUE "N".
+
+       01  WS-COUNTERS.
+           05  WS-KEYS-READ                PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-DUP-GROUPS               PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-DUP-ACCOUNTS             PIC S9(7) COMP-3 VALUE ZERO.
+
+       01  WS-HDR-1.
+           05  FILLER                      PIC X(45)
+               VALUE "DUPLICATE-CUSTOMER DETECTION - ALPHA KEYS".
+
+       01  WS-GROUP-HDR.
+           05  FILLER                      PIC X(21)
+               VALUE "DUPLICATE ALPHA KEY: ".
+           05  WS-GH-KEY-VALUE             PIC X(30).
+
+       01  WS-GROUP-OVERFLOW-LINE.
+           05  FILLER                      PIC X(9) VALUE SPACES.
+           05  FILLER                      PIC X(17)
+               VALUE "*** CAPPED AT 500".
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  WS-GO-COUNT                 PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(38)
+               VALUE " ADDITIONAL ACCOUNT(S) NOT LISTED ***".
+
+       01  WS-MEMBER-LINE.
+           05  FILLER                      PIC X(6) VALUE SPACES.
+           05  WS-ML-FIRM                  PIC 9(3).
+           05  FILLER                      PIC X   VALUE SPACE.
+           05  WS-ML-SUB                   PIC 9(3).
+           05  FILLER                      PIC X   VALUE SPACE.
+           05  WS-ML-ACCT                  PIC 9(8).
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER            PIC X(25)
+               VALUE "ALPHA KEYS READ        : ".
+           05  WS-SUM-READ       PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE2.
+           05  FILLER            PIC X(25)
+               VALUE "DUPLICATE GROUPS FOUND : ".
+           05  WS-SUM-GRPS       PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE3.
+           05  FILLER            PIC X(25)
+               VALUE "ACCOUNTS IN DUPLICATES : ".
+           05  WS-SUM-ACCTS      PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ALPHA-KEYS UNTIL WS-ALP-AT-EOF
+           PERFORM 7000-EVALUATE-GROUP
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ALPSRT-FILE
+           OPEN OUTPUT DUPRPT-FILE
+           WRITE DUPRPT-RECORD FROM WS-HDR-1
+           PERFORM 2100-READ-ALPHA-KEY.
+
+       2000-PROCESS-ALPHA-KEYS.
+           ADD 1 TO WS-KEYS-READ
+           IF WS-FIRST-RECORD
+               MOVE WB-AS-ALPHA-KEY-VALUE TO WS-CURRENT-KEY-VALUE
+               SET WS-NOT-ALREADY-IN-GROUP TO TRUE
+               MOVE "N" TO WS-FIRST-RECORD-SW
+           ELSE
+               IF WB-AS-ALPHA-KEY-VALUE NOT = WS-CURRENT-KEY-VALUE
+                   PERFORM 7000-EVALUATE-GROUP
+                   MOVE ZERO TO WS-GRP-COUNT
+                   MOVE ZERO TO WS-GRP-OVERFLOW-COUNT
+                   MOVE WB-AS-ALPHA-KEY-VALUE TO WS-CURRENT-KEY-VALUE
+               END-IF
+           END-IF
+           PERFORM 3000-ADD-TO-GROUP
+           PERFORM 2100-READ-ALPHA-KEY.
+
+       2100-READ-ALPHA-KEY.
+           READ ALPSRT-FILE
+               AT END
+                   SET WS-ALP-AT-EOF TO TRUE
+           END-READ.
+
+       3000-ADD-TO-GROUP.
+           SET WS-NOT-ALREADY-IN-GROUP TO TRUE
+           PERFORM VARYING WS-GX-IDX FROM 1 BY 1
+                   UNTIL WS-GX-IDX > WS-GRP-COUNT
+               IF WS-GX-FIRM-NO(WS-GX-IDX) = WB-AS-FIRM-NO
+                   AND WS-GX-SUB-NO(WS-GX-IDX)  = WB-AS-SUB-NO
+                   AND WS-GX-ACCT-NO(WS-GX-IDX) = WB-AS-ACCT-NO
+                   SET WS-ALREADY-IN-GROUP TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WS-NOT-ALREADY-IN-GROUP
+               IF WS-GRP-COUNT < 500
+                   ADD 1 TO WS-GRP-COUNT
+                   MOVE WB-AS-FIRM-NO TO WS-GX-FIRM-NO(WS-GRP-COUNT)
+                   MOVE WB-AS-SUB-NO  TO WS-GX-SUB-NO(WS-GRP-COUNT)
+                   MOVE WB-AS-ACCT-NO TO WS-GX-ACCT-NO(WS-GRP-COUNT)
+               ELSE
+                   ADD 1 TO WS-GRP-OVERFLOW-COUNT
+               END-IF
+           END-IF.
+
+       7000-EVALUATE-GROUP.
+           IF WS-GRP-COUNT > 1
+               AND WS-CURRENT-KEY-VALUE NOT = SPACES
+               MOVE WS-CURRENT-KEY-VALUE TO WS-GH-KEY-VALUE
+               WRITE DUPRPT-RECORD FROM WS-GROUP-HDR
+               ADD 1 TO WS-DUP-GROUPS
+               PERFORM VARYING WS-GX-IDX FROM 1 BY 1
+                       UNTIL WS-GX-IDX > WS-GRP-COUNT
+                   MOVE WS-GX-FIRM-NO(WS-GX-IDX) TO WS-ML-FIRM
+                   MOVE WS-GX-SUB-NO(WS-GX-IDX)  TO WS-ML-SUB
+                   MOVE WS-GX-ACCT-NO(WS-GX-IDX) TO WS-ML-ACCT
+                   WRITE DUPRPT-RECORD FROM WS-MEMBER-LINE
+                   ADD 1 TO WS-DUP-ACCOUNTS
+               END-PERFORM
+               IF WS-GRP-OVERFLOW-COUNT > ZERO
+                   MOVE WS-GRP-OVERFLOW-COUNT TO WS-GO-COUNT
+                   WRITE DUPRPT-RECORD FROM WS-GROUP-OVERFLOW-LINE
+               END-IF
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-KEYS-READ    TO WS-SUM-READ
+           MOVE WS-DUP-GROUPS   TO WS-SUM-GRPS
+           MOVE WS-DUP-ACCOUNTS TO WS-SUM-ACCTS
+           WRITE DUPRPT-RECORD FROM WS-SUMMARY-LINE
+           WRITE DUPRPT-RECORD FROM WS-SUMMARY-LINE2
+           WRITE DUPRPT-RECORD FROM WS-SUMMARY-LINE3.
+
+       9000-TERMINATE.
+           CLOSE ALPSRT-FILE
+           CLOSE DUPRPT-FILE.
