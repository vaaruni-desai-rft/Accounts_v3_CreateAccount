@@ -0,0 +1,275 @@
+      ******************************************************************
+      * PROGRAM-ID: ACCNYDEF                                          *
+      * DESC      : DEFAULT CURRENCY SEQUENCE ASSIGNMENT JOB.  SCANS   *
+      *             THE DAY'S ACCOUNT SUBMISSION SNAPSHOT FOR          *
+      *             NEWLY-ADDED ACCOUNTS WHERE ACCT-MULTI-CNY-IND WAS  *
+      *             SUBMITTED AS 'Y', RETRIEVES THE CURRENT ACT        *
+      *             RECORD THROUGH DBACT, AND WHEN THE ACCOUNT IS      *
+      *             STILL IN THE CURRENT ACTIVE CYCLE WITH NO          *
+      *             DB-ACT-DEFAULT-CRNCY-SEQNO ASSIGNED, UPDATES IT    *
+      *             TO THE FIRM'S CONFIGURED DEFAULT SEQUENCE.         *
+      *             ACCOUNTS THAT CANNOT BE RESOLVED (NO FIRM DEFAULT  *
+      *             ON FILE, OR THE ACT UPDATE IS REJECTED) ARE        *
+      *             WRITTEN TO AN EXCEPTION REPORT.                    *
+      ******************************************************************
+      * MODIFICATION HISTORY:                                         *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/08/26 WR51304        INITIAL VERSION               *
+      * T MERCER 08/09/26 WR51304        DB-ACT-ACTIVE-YM'S PACKED      *
+      *          CYYMM LAYOUT (CENTURY DIGIT, 2-DIGIT YEAR, 2-DIGIT     *
+      *          MONTH) IS NOT DOCUMENTED ANYWHERE ON WBDBACT.CPY - IT  *
+      *          IS ASSUMED HERE TO MATCH THE SAME CYYMM CONVENTION     *
+      *          DBACT USES FOR OTHER PACKED CYCLE DATES.  CONFIRM      *
+      *          AGAINST THE DBACT ENGINE/DBA BEFORE RELYING ON THIS    *
+      *          JOB.  3000-RESOLVE-ONE-ACCOUNT SANITY-CHECKS THE       *
+      *          MONTH DIGITS COMING BACK ON DB-ACT-ACTIVE-YM SO A      *
+      *          WRONG GUESS ROUTES TO THE EXCEPTION REPORT INSTEAD OF  *
+      *          SILENTLY ASSIGNING OR SKIPPING EVERY ACCOUNT.          *
+      * T MERCER 08/09/26 WR51304        3000-RESOLVE-ONE-ACCOUNT        *
+      *          CHECKED DB-CM-NOT-FOUND AND TREATED ANY OTHER RETURN    *
+      *          CODE, INCLUDING A DB2 ERROR, AS A GOOD RETRIEVE - NOW   *
+      *          CHECKS DB-CM-OK FIRST AND ROUTES ANY OTHER RETURN CODE  *
+      *          TO THE EXCEPTION REPORT WITH ITS OWN REASON INSTEAD OF  *
+      *          ACTING ON WHATEVER GARBAGE CAME BACK.                   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCNYDEF.
+       AUTHOR. T MERCER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACTSNAP-FILE   ASSIGN TO "ACTSNAP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SNAP-STATUS.
+
+           SELECT CNYDFT-FILE    ASSIGN TO "CNYDFT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CNYDFT-STATUS.
+
+           SELECT CNYDEF-RPT-FILE ASSIGN TO "CNYDEFRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACTSNAP-FILE
+           RECORDING MODE IS F.
+           COPY WBACTSNP.
+
+       FD  CNYDFT-FILE
+           RECORDING MODE IS F.
+           COPY WBCNYDFT.
+
+       FD  CNYDEF-RPT-FILE
+           RECORDING MODE IS F.
+       01  CNYDEF-RPT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SNAP-STATUS                 PIC XX.
+           88  WS-SNAP-EOF                VALUE "10".
+
+       01  WS-CNYDFT-STATUS               PIC XX.
+           88  WS-CNYDFT-EOF              VALUE "10".
+
+       01  WS-RPT-STATUS                  PIC XX.
+
+       01  WS-SNAP-EOF-SW                 PIC X    VALUE "N".
+           88  WS-SNAP-AT-EOF                       VALUE "Y".
+
+       01  WS-CNYDFT-TABLE-CTL.
+           05  WS-CNYDFT-COUNT            PIC S9(4) COMP VALUE ZERO.
+           05  WS-CNYDFT-ENTRY OCCURS 1 TO 1000 TIMES
+                   DEPENDING ON WS-CNYDFT-COUNT
+                   INDEXED BY WS-CD-IDX.
+               10  WS-CD-FIRM-NO          PIC 9(3).
+               10  WS-CD-SEQNO            PIC S9(5) COMP-3.
+
+       01  WS-FOUND-SW                    PIC X    VALUE "N".
+           88  WS-FIRM-FOUND               VALUE "Y".
+
+       01  WS-DEFAULT-SEQNO               PIC S9(5) COMP-3.
+
+       01  WS-ACTIVE-YM-MM                PIC 9(2).
+
+       01  WS-CURRENT-CYCLE               PIC S9(5) COMP-3.
+       01  WS-CD-CENTURY                  PIC 9(2).
+       01  WS-CD-YY                       PIC 9(2).
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CD-YYYY                 PIC 9(4).
+           05  WS-CD-MM                   PIC 9(2).
+           05  WS-CD-DD                   PIC 9(2).
+
+       01  WS-COUNTERS.
+           05  WS-RECS-READ               PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-RECS-ASSIGNED           PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-RECS-EXCEPTION          PIC S9(7) COMP-3 VALUE ZERO.
+
+       01  WS-HDR-1.
+           05  FILLER                     PIC X(48)
+               VALUE "DEFAULT CURRENCY SEQUENCE ASSIGNMENT EXCEPTIONS".
+
+       01  WS-EXCEPTION-LINE.
+           05  WS-EX-FIRM                 PIC 9(3).
+           05  FILLER                     PIC X    VALUE SPACE.
+           05  WS-EX-SUB                  PIC 9(3).
+           05  FILLER                     PIC X    VALUE SPACE.
+           05  WS-EX-ACCT                 PIC 9(8).
+           05  FILLER                     PIC X    VALUE SPACE.
+           05  WS-EX-REASON               PIC X(40).
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER             PIC X(20) VALUE "RECORDS READ    : ".
+           05  WS-SUM-READ        PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE2.
+           05  FILLER             PIC X(20) VALUE "SEQNO ASSIGNED  : ".
+           05  WS-SUM-ASSN        PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE3.
+           05  FILLER             PIC X(20) VALUE "EXCEPTIONS      : ".
+           05  WS-SUM-EXC         PIC ZZZ,ZZ9.
+
+           COPY WBDBACT.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SNAPSHOTS UNTIL WS-SNAP-AT-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           COMPUTE WS-CD-CENTURY = (WS-CD-YYYY - 1900) / 100
+           MOVE WS-CD-YYYY(3:2) TO WS-CD-YY
+           COMPUTE WS-CURRENT-CYCLE =
+               (WS-CD-CENTURY * 10000) + (WS-CD-YY * 100) + WS-CD-MM
+
+           PERFORM 1100-LOAD-CNYDFT-TABLE
+
+           OPEN INPUT  ACTSNAP-FILE
+           OPEN OUTPUT CNYDEF-RPT-FILE
+           WRITE CNYDEF-RPT-RECORD FROM WS-HDR-1
+
+           MOVE "O"  TO DB-CM-REQUEST-IND
+           MOVE "01" TO DB-CM-VIEW-ID
+           MOVE "01" TO DB-CM-KEY-ID
+           CALL "DBACT" USING WEB-DBACT-PARAMETERS
+
+           PERFORM 2100-READ-SNAPSHOT.
+
+       1100-LOAD-CNYDFT-TABLE.
+           OPEN INPUT CNYDFT-FILE
+           IF WS-CNYDFT-STATUS NOT = "35"
+               PERFORM UNTIL WS-CNYDFT-EOF
+                   READ CNYDFT-FILE
+                       AT END
+                           SET WS-CNYDFT-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-CNYDFT-COUNT
+                           MOVE CNYDFT-FIRM-NO TO
+                               WS-CD-FIRM-NO(WS-CNYDFT-COUNT)
+                           MOVE CNYDFT-DEFAULT-CRNCY-SEQNO TO
+                               WS-CD-SEQNO(WS-CNYDFT-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE CNYDFT-FILE
+           END-IF.
+
+       2000-PROCESS-SNAPSHOTS.
+           ADD 1 TO WS-RECS-READ
+           IF WB-SNP-FUNCTION = "ADD "
+               AND WB-SNP-MULTI-CNY-IND = "Y"
+               PERFORM 3000-RESOLVE-ONE-ACCOUNT
+           END-IF
+           PERFORM 2100-READ-SNAPSHOT.
+
+       2100-READ-SNAPSHOT.
+           READ ACTSNAP-FILE
+               AT END
+                   SET WS-SNAP-AT-EOF TO TRUE
+           END-READ.
+
+       3000-RESOLVE-ONE-ACCOUNT.
+           MOVE WB-SNP-FIRM-NO TO DB-ACT-KEY-FIRM-NO
+           MOVE WB-SNP-SUB-NO  TO DB-ACT-KEY-SUB-NO
+           MOVE WB-SNP-ACCT-NO TO DB-ACT-KEY-ACCT-NO
+           MOVE "R" TO DB-CM-REQUEST-IND
+           CALL "DBACT" USING WEB-DBACT-PARAMETERS
+
+           IF DB-CM-OK
+               COMPUTE WS-ACTIVE-YM-MM =
+                   DB-ACT-ACTIVE-YM - ((DB-ACT-ACTIVE-YM / 100) * 100)
+               IF WS-ACTIVE-YM-MM < 1 OR WS-ACTIVE-YM-MM > 12
+                   MOVE "CANNOT VALIDATE ACTIVE CYCLE - CHECK FORMAT"
+                       TO WS-EX-REASON
+                   PERFORM 9100-WRITE-EXCEPTION
+               ELSE
+                   IF DB-ACT-ACTIVE-YM NOT = WS-CURRENT-CYCLE
+                       MOVE "NOT IN CURRENT ACTIVE CYCLE"
+                           TO WS-EX-REASON
+                       PERFORM 9100-WRITE-EXCEPTION
+                   ELSE
+                       IF DB-ACT-DEFAULT-CRNCY-SEQNO NOT = ZERO
+                           CONTINUE
+                       ELSE
+                           PERFORM 4000-ASSIGN-DEFAULT-SEQNO
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+               IF DB-CM-NOT-FOUND
+                   MOVE "ACCOUNT NOT FOUND ON ACT" TO WS-EX-REASON
+               ELSE
+                   MOVE "DBACT RETRIEVE FAILED - CHECK RETURN CODE"
+                       TO WS-EX-REASON
+               END-IF
+               PERFORM 9100-WRITE-EXCEPTION
+           END-IF.
+
+       4000-ASSIGN-DEFAULT-SEQNO.
+           SET WS-FOUND-SW TO "N"
+           PERFORM VARYING WS-CD-IDX FROM 1 BY 1
+                   UNTIL WS-CD-IDX > WS-CNYDFT-COUNT
+               IF WS-CD-FIRM-NO(WS-CD-IDX) = WB-SNP-FIRM-NO
+                   MOVE WS-CD-SEQNO(WS-CD-IDX) TO WS-DEFAULT-SEQNO
+                   SET WS-FIRM-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WS-FIRM-FOUND
+               MOVE WS-DEFAULT-SEQNO TO DB-ACT-DEFAULT-CRNCY-SEQNO
+               MOVE "U" TO DB-CM-REQUEST-IND
+               CALL "DBACT" USING WEB-DBACT-PARAMETERS
+               IF DB-CM-OK
+                   ADD 1 TO WS-RECS-ASSIGNED
+               ELSE
+                   MOVE "ACT UPDATE REJECTED" TO WS-EX-REASON
+                   PERFORM 9100-WRITE-EXCEPTION
+               END-IF
+           ELSE
+               MOVE "NO FIRM DEFAULT SEQNO ON FILE" TO WS-EX-REASON
+               PERFORM 9100-WRITE-EXCEPTION
+           END-IF.
+
+       9100-WRITE-EXCEPTION.
+           MOVE WB-SNP-FIRM-NO TO WS-EX-FIRM
+           MOVE WB-SNP-SUB-NO  TO WS-EX-SUB
+           MOVE WB-SNP-ACCT-NO TO WS-EX-ACCT
+           WRITE CNYDEF-RPT-RECORD FROM WS-EXCEPTION-LINE
+           ADD 1 TO WS-RECS-EXCEPTION.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-RECS-READ      TO WS-SUM-READ
+           MOVE WS-RECS-ASSIGNED  TO WS-SUM-ASSN
+           MOVE WS-RECS-EXCEPTION TO WS-SUM-EXC
+           WRITE CNYDEF-RPT-RECORD FROM WS-SUMMARY-LINE
+           WRITE CNYDEF-RPT-RECORD FROM WS-SUMMARY-LINE2
+           WRITE CNYDEF-RPT-RECORD FROM WS-SUMMARY-LINE3.
+
+       9000-TERMINATE.
+           MOVE "C" TO DB-CM-REQUEST-IND
+           CALL "DBACT" USING WEB-DBACT-PARAMETERS
+           CLOSE ACTSNAP-FILE
+           CLOSE CNYDEF-RPT-FILE.
