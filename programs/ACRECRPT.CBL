@@ -0,0 +1,208 @@
+      ******************************************************************
+      * PROGRAM-ID: ACRECRPT                                          *
+      * DESC      : NIGHTLY DBACT-TO-DEACT2 FIELD RECONCILIATION       *
+      *             REPORT.  READS THE DAY'S ACCOUNT SUBMISSION        *
+      *             SNAPSHOT (WBACTSNP.CPY) WRITTEN BY THE             *
+      *             ACCOUNTS_V3 CREATEACCOUNT SERVICE AND COMPARES     *
+      *             IT FIELD-BY-FIELD AGAINST THE DB2 ACT RECORD       *
+      *             RETRIEVED THROUGH DBACT/DBCOMM.                    *
+      ******************************************************************
+      * MODIFICATION HISTORY:                                         *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/08/26 WR51301        INITIAL VERSION               *
+      * T MERCER 08/09/26 WR51301        2000-PROCESS-SNAPSHOTS CHECKED  *
+      *          DB-CM-NOT-FOUND AND TREATED ANY OTHER RETURN CODE,      *
+      *          INCLUDING A DB2 ERROR, AS A GOOD RETRIEVE - NOW CHECKS  *
+      *          DB-CM-OK FIRST AND COUNTS ANYTHING ELSE THAT ISN'T      *
+      *          NOT-FOUND AS A SEPARATE DBACT ERROR INSTEAD OF          *
+      *          COMPARING AGAINST WHATEVER GARBAGE CAME BACK.           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACRECRPT.
+       AUTHOR. T MERCER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACTSNAP-FILE   ASSIGN TO "ACTSNAP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SNAP-STATUS.
+
+           SELECT RECON-RPT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACTSNAP-FILE
+           RECORDING MODE IS F.
+           COPY WBACTSNP.
+
+       FD  RECON-RPT-FILE
+           RECORDING MODE IS F.
+       01  RECON-RPT-RECORD             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SNAP-STATUS                PIC XX.
+           88  WS-SNAP-OK                VALUE "00".
+           88  WS-SNAP-EOF               VALUE "10".
+
+       01  WS-RPT-STATUS                 PIC XX.
+           88  WS-RPT-OK                 VALUE "00".
+
+       01  WS-SNAP-EOF-SW                PIC X          VALUE "N".
+           88  WS-SNAP-AT-EOF                           VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-RECS-READ              PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-RECS-MISMATCH          PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-RECS-NOT-FOUND         PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-RECS-DB-ERROR          PIC S9(7) COMP-3 VALUE ZERO.
+
+       01  WS-HDR-1.
+           05  FILLER                    PIC X(35)
+               VALUE "DBACT / DEACT2 FIELD RECONCILIATION".
+       01  WS-HDR-2.
+           05  FILLER            PIC X(15) VALUE "FIRM SUB  ACCT#".
+           05  FILLER            PIC X(12) VALUE "FIELD".
+           05  FILLER            PIC X(20) VALUE "SUBMITTED (DEACT2)".
+           05  FILLER            PIC X(20) VALUE "ON FILE (DBACT)".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-FIRM                 PIC 9(3).
+           05  FILLER                    PIC X   VALUE SPACE.
+           05  WS-D-SUB                  PIC 9(3).
+           05  FILLER                    PIC X   VALUE SPACE.
+           05  WS-D-ACCT                 PIC 9(8).
+           05  FILLER                    PIC X   VALUE SPACE.
+           05  WS-D-FIELD                PIC X(12).
+           05  WS-D-SUBMITTED            PIC X(20).
+           05  WS-D-ONFILE               PIC X(20).
+
+       01  WS-NOTFOUND-LINE.
+           05  FILLER                    PIC X(10) VALUE "NOT FOUND:".
+           05  WS-NF-FIRM                PIC 9(3).
+           05  FILLER                    PIC X   VALUE SPACE.
+           05  WS-NF-SUB                 PIC 9(3).
+           05  FILLER                    PIC X   VALUE SPACE.
+           05  WS-NF-ACCT                PIC 9(8).
+           05  FILLER                    PIC X(20)
+               VALUE " ON ACT DATABASE".
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER            PIC X(20) VALUE "RECORDS READ    : ".
+           05  WS-SUM-READ       PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE2.
+           05  FILLER            PIC X(20) VALUE "MISMATCHES FOUND: ".
+           05  WS-SUM-MISM       PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE3.
+           05  FILLER            PIC X(20) VALUE "NOT ON ACT      : ".
+           05  WS-SUM-NF         PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE4.
+           05  FILLER            PIC X(20) VALUE "DBACT ERRORS    : ".
+           05  WS-SUM-DBERR      PIC ZZZ,ZZ9.
+
+       01  WS-DB2-ZIP-DISPLAY            PIC 9(5).
+       01  WS-SNP-ZIP-DISPLAY            PIC 9(5).
+
+           COPY WBDBACT.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SNAPSHOTS UNTIL WS-SNAP-AT-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ACTSNAP-FILE
+           OPEN OUTPUT RECON-RPT-FILE
+           WRITE RECON-RPT-RECORD FROM WS-HDR-1
+           WRITE RECON-RPT-RECORD FROM WS-HDR-2
+           MOVE "O" TO DB-CM-REQUEST-IND
+           MOVE "01" TO DB-CM-VIEW-ID
+           MOVE "01" TO DB-CM-KEY-ID
+           CALL "DBACT" USING WEB-DBACT-PARAMETERS
+           PERFORM 2100-READ-SNAPSHOT.
+
+       2000-PROCESS-SNAPSHOTS.
+           ADD 1 TO WS-RECS-READ
+           MOVE WB-SNP-FIRM-NO TO DB-ACT-KEY-FIRM-NO
+           MOVE WB-SNP-SUB-NO  TO DB-ACT-KEY-SUB-NO
+           MOVE WB-SNP-ACCT-NO TO DB-ACT-KEY-ACCT-NO
+           MOVE "R" TO DB-CM-REQUEST-IND
+           CALL "DBACT" USING WEB-DBACT-PARAMETERS
+           IF DB-CM-OK
+               PERFORM 3000-COMPARE-FIELDS
+           ELSE
+               IF DB-CM-NOT-FOUND
+                   ADD 1 TO WS-RECS-NOT-FOUND
+                   MOVE WB-SNP-FIRM-NO TO WS-NF-FIRM
+                   MOVE WB-SNP-SUB-NO  TO WS-NF-SUB
+                   MOVE WB-SNP-ACCT-NO TO WS-NF-ACCT
+                   WRITE RECON-RPT-RECORD FROM WS-NOTFOUND-LINE
+               ELSE
+                   ADD 1 TO WS-RECS-DB-ERROR
+               END-IF
+           END-IF
+           PERFORM 2100-READ-SNAPSHOT.
+
+       2100-READ-SNAPSHOT.
+           READ ACTSNAP-FILE
+               AT END
+                   SET WS-SNAP-AT-EOF TO TRUE
+           END-READ.
+
+       3000-COMPARE-FIELDS.
+           MOVE WB-SNP-ZIP-CODE TO WS-SNP-ZIP-DISPLAY
+           MOVE DB-ACT-ZIP-CODE TO WS-DB2-ZIP-DISPLAY
+           IF WS-SNP-ZIP-DISPLAY NOT = WS-DB2-ZIP-DISPLAY
+               MOVE WB-SNP-FIRM-NO TO WS-D-FIRM
+               MOVE WB-SNP-SUB-NO  TO WS-D-SUB
+               MOVE WB-SNP-ACCT-NO TO WS-D-ACCT
+               MOVE "ZIP-CODE"     TO WS-D-FIELD
+               MOVE WS-SNP-ZIP-DISPLAY TO WS-D-SUBMITTED
+               MOVE WS-DB2-ZIP-DISPLAY TO WS-D-ONFILE
+               WRITE RECON-RPT-RECORD FROM WS-DETAIL-LINE
+               ADD 1 TO WS-RECS-MISMATCH
+           END-IF
+
+           IF WB-SNP-REP NOT = DB-ACT-REP
+               MOVE WB-SNP-FIRM-NO TO WS-D-FIRM
+               MOVE WB-SNP-SUB-NO  TO WS-D-SUB
+               MOVE WB-SNP-ACCT-NO TO WS-D-ACCT
+               MOVE "REP"          TO WS-D-FIELD
+               MOVE WB-SNP-REP     TO WS-D-SUBMITTED
+               MOVE DB-ACT-REP     TO WS-D-ONFILE
+               WRITE RECON-RPT-RECORD FROM WS-DETAIL-LINE
+               ADD 1 TO WS-RECS-MISMATCH
+           END-IF
+
+           IF WB-SNP-BRS-BRANCH NOT = DB-ACT-BRANCH
+               MOVE WB-SNP-FIRM-NO   TO WS-D-FIRM
+               MOVE WB-SNP-SUB-NO    TO WS-D-SUB
+               MOVE WB-SNP-ACCT-NO   TO WS-D-ACCT
+               MOVE "BRANCH"         TO WS-D-FIELD
+               MOVE WB-SNP-BRS-BRANCH TO WS-D-SUBMITTED
+               MOVE DB-ACT-BRANCH    TO WS-D-ONFILE
+               WRITE RECON-RPT-RECORD FROM WS-DETAIL-LINE
+               ADD 1 TO WS-RECS-MISMATCH
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-RECS-READ     TO WS-SUM-READ
+           MOVE WS-RECS-MISMATCH TO WS-SUM-MISM
+           MOVE WS-RECS-NOT-FOUND TO WS-SUM-NF
+           MOVE WS-RECS-DB-ERROR  TO WS-SUM-DBERR
+           WRITE RECON-RPT-RECORD FROM WS-SUMMARY-LINE
+           WRITE RECON-RPT-RECORD FROM WS-SUMMARY-LINE2
+           WRITE RECON-RPT-RECORD FROM WS-SUMMARY-LINE3
+           WRITE RECON-RPT-RECORD FROM WS-SUMMARY-LINE4.
+
+       9000-TERMINATE.
+           MOVE "C" TO DB-CM-REQUEST-IND
+           CALL "DBACT" USING WEB-DBACT-PARAMETERS
+           CLOSE ACTSNAP-FILE
+           CLOSE RECON-RPT-FILE.
