@@ -0,0 +1,111 @@
+      ******************************************************************
+      * PROGRAM-ID: ACWSHAUD                                          *
+      * DESC      : WASH-SALE AUDIT LOGGER.  CALLED BY THE             *
+      *             ACCOUNTS_V3 CREATEACCOUNT SERVICE ANY TIME         *
+      *             DE-FUNCTION IS FUNC-WASH-ADD OR FUNC-WASH-REM SO   *
+      *             THAT THE OLD/NEW WASH-SALE STATUS AND WHO/WHEN     *
+      *             CAN BE RECONSTRUCTED LATER.  WRITES ONE RECORD     *
+      *             PER CALL TO THE WASH-SALE AUDIT FILE.              *
+      ******************************************************************
+      * MODIFICATION HISTORY:                                         *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/08/26 WR51302        INITIAL VERSION               *
+      * T MERCER 08/09/26 WR51302        OPEN/CLOSE WASHAUD-FILE ON     *
+      *          EACH CALL INSTEAD OF LEAVING IT OPEN FOR THE LIFE OF   *
+      *          THE RUN UNIT WITH NO CLOSE - THE OLD WS-FILE-IS-OPEN   *
+      *          SWITCH LEFT THE FILE OPEN INDEFINITELY ACROSS          *
+      *          UNRELATED CREATEACCOUNT REQUESTS WITH NO POINT AT      *
+      *          WHICH IT WAS EVER CLOSED.                              *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACWSHAUD.
+       AUTHOR. T MERCER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WASHAUD-FILE  ASSIGN TO "WASHAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WASHAUD-FILE
+           RECORDING MODE IS F.
+           COPY WBACTAUD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUD-STATUS                  PIC XX.
+           88  WS-AUD-OK                  VALUE "00".
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-YYYY                PIC 9(4).
+           05  WS-CDT-MM                  PIC 9(2).
+           05  WS-CDT-DD                  PIC 9(2).
+           05  WS-CDT-HH                  PIC 9(2).
+           05  WS-CDT-MI                  PIC 9(2).
+           05  WS-CDT-SS                  PIC 9(2).
+           05  FILLER                     PIC X(9).
+
+       01  WS-EVENT-DATE-DISPLAY.
+           05  WS-ED-MM                   PIC 9(2).
+           05  FILLER                     PIC X VALUE "/".
+           05  WS-ED-DD                   PIC 9(2).
+           05  FILLER                     PIC X VALUE "/".
+           05  WS-ED-YYYY                 PIC 9(4).
+
+       01  WS-EVENT-TIME-DISPLAY.
+           05  WS-ET-HH                   PIC 9(2).
+           05  FILLER                     PIC X VALUE ":".
+           05  WS-ET-MI                   PIC 9(2).
+           05  FILLER                     PIC X VALUE ":".
+           05  WS-ET-SS                   PIC 9(2).
+
+       LINKAGE SECTION.
+           COPY WBDEACT2 REPLACING WEB-DEACT2-PARAMETERS BY
+                                    LK-DEACT2-PARAMETERS.
+       01  LK-OLD-WASH-STATUS             PIC X(1).
+       01  LK-NEW-WASH-STATUS             PIC X(1).
+
+       PROCEDURE DIVISION USING LK-DEACT2-PARAMETERS
+                                 LK-OLD-WASH-STATUS
+                                 LK-NEW-WASH-STATUS.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-WRITE-AUDIT-RECORD
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN EXTEND WASHAUD-FILE
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT WASHAUD-FILE
+           END-IF.
+
+       2000-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CDT-MM   TO WS-ED-MM
+           MOVE WS-CDT-DD   TO WS-ED-DD
+           MOVE WS-CDT-YYYY TO WS-ED-YYYY
+           MOVE WS-CDT-HH   TO WS-ET-HH
+           MOVE WS-CDT-MI   TO WS-ET-MI
+           MOVE WS-CDT-SS   TO WS-ET-SS
+
+           INITIALIZE WB-WASHAUD-RECORD
+           MOVE DE-FIRM              TO WA-FIRM-NO
+           MOVE DE-SUB               TO WA-SUB-NO
+           MOVE ACCT-KEY-ACCT-NO     TO WA-ACCT-NO
+           MOVE WS-EVENT-DATE-DISPLAY TO WA-EVENT-DATE
+           MOVE WS-EVENT-TIME-DISPLAY TO WA-EVENT-TIME
+           MOVE DE-FUNCTION          TO WA-FUNCTION
+           MOVE DE-USERID            TO WA-USERID
+           MOVE DE-TERMID            TO WA-TERMID
+           MOVE DE-DEPT              TO WA-DEPT
+           MOVE LK-OLD-WASH-STATUS   TO WA-OLD-WASH-STATUS
+           MOVE LK-NEW-WASH-STATUS   TO WA-NEW-WASH-STATUS
+
+           WRITE WB-WASHAUD-RECORD.
+
+       9000-TERMINATE.
+           CLOSE WASHAUD-FILE.
