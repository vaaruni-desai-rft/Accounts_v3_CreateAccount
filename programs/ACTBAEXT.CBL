@@ -0,0 +1,111 @@
+      ******************************************************************
+      * PROGRAM-ID: ACTBAEXT                                          *
+      * DESC      : DAILY TBA-EXEMPT/EXCLUDED EXTRACT FEED.  READS THE *
+      *             PERIODIC ACT ACCOUNT MASTER EXTRACT (WBACTMST.CPY) *
+      *             - THE FULL ACCOUNT POPULATION, SINCE ACCT-TBA-     *
+      *             EXEMPT AND ACCT-TBA-EXCLUDED CAN BE SET ON AN      *
+      *             ACCOUNT ANY TIME IT IS TOUCHED AND MUST STILL BE   *
+      *             FED DOWNSTREAM LONG AFTER THAT DAY'S ACTIVITY HAS  *
+      *             AGED OFF THE DAILY ACTSNAP SNAPSHOT - AND SHIPS    *
+      *             ONE FEED RECORD FOR EVERY ACCOUNT WHERE EITHER     *
+      *             FLAG IS SET TO THE MARGIN/TBA SETTLEMENT           *
+      *             DOWNSTREAM FEED FILE.                              *
+      ******************************************************************
+      * MODIFICATION HISTORY:                                         *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/08/26 WR51306        INITIAL VERSION               *
+      * T MERCER 08/09/26 WR51306        SWITCHED FROM THE DAILY        *
+      *          ACTSNAP SNAPSHOT TO THE FULL-POPULATION WBACTMST       *
+      *          EXTRACT - THE DOWNSTREAM FEED MUST CARRY EVERY        *
+      *          TBA-EXEMPT/EXCLUDED ACCOUNT, NOT JUST ONES TOUCHED    *
+      *          THAT DAY.  EFFECTIVE DATE IS NOW THE ACCOUNT'S         *
+      *          DB-ACT-OPEN-DATE AS CARRIED ON WBACTMST.              *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACTBAEXT.
+       AUTHOR. T MERCER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACTMST-FILE    ASSIGN TO "ACTMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MST-STATUS.
+
+           SELECT TBAFEED-FILE   ASSIGN TO "TBAFEED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FEED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACTMST-FILE
+           RECORDING MODE IS F.
+           COPY WBACTMST.
+
+       FD  TBAFEED-FILE
+           RECORDING MODE IS F.
+       01  TBAFEED-RECORD.
+           05  TBAFEED-FIRM-NO           PIC 9(3).
+           05  TBAFEED-SUB-NO            PIC 9(3).
+           05  TBAFEED-ACCT-NO           PIC 9(8).
+           05  TBAFEED-REP               PIC X(4).
+           05  TBAFEED-BRANCH            PIC X(4).
+           05  TBAFEED-TBA-EXEMPT        PIC X(1).
+           05  TBAFEED-TBA-EXCLUDED      PIC X(1).
+           05  TBAFEED-EFFECTIVE-DATE    PIC X(10).
+           05  FILLER                    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MST-STATUS                 PIC XX.
+           88  WS-MST-EOF                VALUE "10".
+       01  WS-FEED-STATUS                PIC XX.
+
+       01  WS-MST-EOF-SW                 PIC X    VALUE "N".
+           88  WS-MST-AT-EOF                       VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-RECS-READ              PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-RECS-EXTRACTED         PIC S9(7) COMP-3 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MASTER UNTIL WS-MST-AT-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ACTMST-FILE
+           OPEN OUTPUT TBAFEED-FILE
+           PERFORM 2100-READ-MASTER.
+
+       2000-PROCESS-MASTER.
+           ADD 1 TO WS-RECS-READ
+           IF WB-MST-TBA-EXEMPT = "Y" OR WB-MST-TBA-EXCLUDED = "Y"
+               PERFORM 3000-WRITE-FEED-RECORD
+           END-IF
+           PERFORM 2100-READ-MASTER.
+
+       2100-READ-MASTER.
+           READ ACTMST-FILE
+               AT END
+                   SET WS-MST-AT-EOF TO TRUE
+           END-READ.
+
+       3000-WRITE-FEED-RECORD.
+           INITIALIZE TBAFEED-RECORD
+           MOVE WB-MST-FIRM-NO      TO TBAFEED-FIRM-NO
+           MOVE WB-MST-SUB-NO       TO TBAFEED-SUB-NO
+           MOVE WB-MST-ACCT-NO      TO TBAFEED-ACCT-NO
+           MOVE WB-MST-REP          TO TBAFEED-REP
+           MOVE WB-MST-BRS-BRANCH   TO TBAFEED-BRANCH
+           MOVE WB-MST-TBA-EXEMPT   TO TBAFEED-TBA-EXEMPT
+           MOVE WB-MST-TBA-EXCLUDED TO TBAFEED-TBA-EXCLUDED
+           MOVE WB-MST-OPEN-DATE    TO TBAFEED-EFFECTIVE-DATE
+           WRITE TBAFEED-RECORD
+           ADD 1 TO WS-RECS-EXTRACTED.
+
+       9000-TERMINATE.
+           CLOSE ACTMST-FILE
+           CLOSE TBAFEED-FILE.
