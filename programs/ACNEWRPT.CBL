@@ -0,0 +1,301 @@
+      ******************************************************************
+      * PROGRAM-ID: ACNEWRPT                                          *
+      * DESC      : DAILY NEW-ACCOUNT PRODUCTION REPORT.  READS THE     *
+      *             DAY'S ACCOUNT SUBMISSION SNAPSHOT (WBACTSNP.CPY)    *
+      *             FOR FUNC-ADD TRANSACTIONS, CONFIRMS EACH ACCOUNT    *
+      *             WAS ACTUALLY OPENED THAT BUSINESS DAY VIA           *
+      *             DB-ACT-OPEN-DATE ON THE CURRENT ACT RECORD, AND     *
+      *             ROLLS THE RESULT UP BY BRANCH/REP AND BY            *
+      *             DB-ACT-ACCT-CATEGORY SO BRANCH MANAGEMENT GETS A    *
+      *             STANDARD NEW-ACCOUNT PRODUCTION REPORT EACH         *
+      *             MORNING INSTEAD OF QUERYING THE DATABASE DIRECTLY.  *
+      ******************************************************************
+      * MODIFICATION HISTORY:                                         *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/09/26 WR51309        INITIAL VERSION               *
+      * T MERCER 08/09/26 WR51309        DB-ACT-OPEN-DATE'S STORED      *
+      *          FORMAT IS NOT DOCUMENTED ON WBDBACT.CPY - IT IS        *
+      *          ASSUMED HERE TO BE MM/DD/YYYY.  CONFIRM AGAINST THE    *
+      *          DBACT ENGINE BEFORE RELYING ON THIS REPORT.            *
+      *          3000-CONFIRM-AND-ACCUMULATE SANITY-CHECKS FOR SLASHES  *
+      *          IN THE EXPECTED POSITIONS SO A WRONG GUESS ROUTES TO   *
+      *          ITS OWN COUNT INSTEAD OF SILENTLY LANDING EVERY        *
+      *          ACCOUNT IN "NOT OPENED TODAY".                        *
+      * T MERCER 08/09/26 WR51309        3000-CONFIRM-AND-ACCUMULATE'S  *
+      *          FINAL ELSE COUNTED A DBACT RETRIEVE ERROR (E.G. A DB2  *
+      *          ERROR RETURN) THE SAME AS AN ACCOUNT CONFIRMED ON ACT  *
+      *          BUT OPENED A DIFFERENT DAY - SPLIT INTO ITS OWN        *
+      *          WS-RECS-DB-ERROR COUNT SO THE TWO OUTCOMES DON'T GET   *
+      *          BLENDED TOGETHER ON THE SUMMARY.                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACNEWRPT.
+       AUTHOR. T MERCER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACTSNAP-FILE   ASSIGN TO "ACTSNAP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SNAP-STATUS.
+
+           SELECT NEWRPT-FILE    ASSIGN TO "NEWACTRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACTSNAP-FILE
+           RECORDING MODE IS F.
+           COPY WBACTSNP.
+
+       FD  NEWRPT-FILE
+           RECORDING MODE IS F.
+       01  NEWRPT-RECORD                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SNAP-STATUS                  PIC XX.
+           88  WS-SNAP-EOF                 VALUE "10".
+
+       01  WS-RPT-STATUS                   PIC XX.
+
+       01  WS-SNAP-EOF-SW                  PIC X    VALUE "N".
+           88  WS-SNAP-AT-EOF                       VALUE "Y".
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CD-YYYY                  PIC 9(4).
+           05  WS-CD-MM                    PIC 9(2).
+           05  WS-CD-DD                    PIC 9(2).
+
+       01  WS-CURRENT-DATE-DISPLAY.
+           05  WS-CDD-MM                   PIC 9(2).
+           05  FILLER                      PIC X VALUE "/".
+           05  WS-CDD-DD                   PIC 9(2).
+           05  FILLER                      PIC X VALUE "/".
+           05  WS-CDD-YYYY                 PIC 9(4).
+
+       01  WS-BRANCH-REP-TABLE-CTL.
+           05  WS-BR-COUNT                 PIC S9(4) COMP VALUE ZERO.
+           05  WS-BR-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-BR-COUNT
+                   INDEXED BY WS-BR-IDX.
+               10  WS-BR-BRANCH            PIC X(4).
+               10  WS-BR-REP               PIC X(4).
+               10  WS-BR-ACCT-COUNT        PIC S9(7) COMP-3.
+
+       01  WS-CATEGORY-TABLE-CTL.
+           05  WS-CAT-COUNT                PIC S9(4) COMP VALUE ZERO.
+           05  WS-CAT-ENTRY OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-CAT-COUNT
+                   INDEXED BY WS-CAT-IDX.
+               10  WS-CAT-CODE             PIC S9(3) COMP-3.
+               10  WS-CAT-ACCT-COUNT       PIC S9(7) COMP-3.
+
+       01  WS-FOUND-SW                     PIC X.
+           88  WS-FOUND                    VALUE "Y".
+           88  WS-NOT-FOUND                VALUE "N".
+
+       01  WS-COUNTERS.
+           05  WS-RECS-READ                PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-RECS-CONFIRMED           PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-RECS-NOT-OPENED-TODAY    PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-RECS-OPEN-DATE-UNKNOWN   PIC S9(7) COMP-3 VALUE ZERO.
+           05  WS-RECS-DB-ERROR            PIC S9(7) COMP-3 VALUE ZERO.
+
+       01  WS-HDR-1.
+           05  FILLER                      PIC X(42)
+               VALUE "DAILY NEW-ACCOUNT PRODUCTION REPORT".
+       01  WS-HDR-2.
+           05  FILLER                      PIC X(12) VALUE "FOR DATE: ".
+           05  WS-H2-DATE                  PIC X(10).
+
+       01  WS-SECTION-HDR-1.
+           05  FILLER                      PIC X(30)
+               VALUE "NEW ACCOUNTS BY BRANCH / REP".
+       01  WS-BR-DETAIL-HDR.
+           05  FILLER            PIC X(10) VALUE "BRANCH".
+           05  FILLER            PIC X(10) VALUE "REP".
+           05  FILLER            PIC X(10) VALUE "COUNT".
+       01  WS-BR-DETAIL-LINE.
+           05  WS-BRD-BRANCH               PIC X(4).
+           05  FILLER                      PIC X(6) VALUE SPACES.
+           05  WS-BRD-REP                  PIC X(4).
+           05  FILLER                      PIC X(6) VALUE SPACES.
+           05  WS-BRD-COUNT                PIC ZZZ,ZZ9.
+
+       01  WS-SECTION-HDR-2.
+           05  FILLER                      PIC X(30)
+               VALUE "NEW ACCOUNTS BY CATEGORY".
+       01  WS-CAT-DETAIL-HDR.
+           05  FILLER            PIC X(12) VALUE "CATEGORY".
+           05  FILLER            PIC X(10) VALUE "COUNT".
+       01  WS-CAT-DETAIL-LINE.
+           05  WS-CTD-CATEGORY             PIC ZZ9.
+           05  FILLER                      PIC X(9) VALUE SPACES.
+           05  WS-CTD-COUNT                PIC ZZZ,ZZ9.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER            PIC X(25)
+               VALUE "SNAPSHOT RECORDS READ  : ".
+           05  WS-SUM-READ       PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE2.
+           05  FILLER            PIC X(25)
+               VALUE "CONFIRMED OPENED TODAY : ".
+           05  WS-SUM-CONF       PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE3.
+           05  FILLER            PIC X(25)
+               VALUE "NOT OPENED TODAY ON ACT: ".
+           05  WS-SUM-NOTOPEN    PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE4.
+           05  FILLER            PIC X(25)
+               VALUE "OPEN-DATE FORMAT UNKNOWN:".
+           05  WS-SUM-UNKFMT     PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE5.
+           05  FILLER            PIC X(25)
+               VALUE "DBACT RETRIEVE ERRORS  : ".
+           05  WS-SUM-DBERR      PIC ZZZ,ZZ9.
+
+           COPY WBDBACT.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SNAPSHOTS UNTIL WS-SNAP-AT-EOF
+           PERFORM 6000-WRITE-BRANCH-REP-SECTION
+           PERFORM 6100-WRITE-CATEGORY-SECTION
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE WS-CD-MM   TO WS-CDD-MM
+           MOVE WS-CD-DD   TO WS-CDD-DD
+           MOVE WS-CD-YYYY TO WS-CDD-YYYY
+
+           OPEN INPUT  ACTSNAP-FILE
+           OPEN OUTPUT NEWRPT-FILE
+           WRITE NEWRPT-RECORD FROM WS-HDR-1
+           MOVE WS-CURRENT-DATE-DISPLAY TO WS-H2-DATE
+           WRITE NEWRPT-RECORD FROM WS-HDR-2
+
+           MOVE "O"  TO DB-CM-REQUEST-IND
+           MOVE "01" TO DB-CM-VIEW-ID
+           MOVE "01" TO DB-CM-KEY-ID
+           CALL "DBACT" USING WEB-DBACT-PARAMETERS
+
+           PERFORM 2100-READ-SNAPSHOT.
+
+       2000-PROCESS-SNAPSHOTS.
+           ADD 1 TO WS-RECS-READ
+           IF WB-SNP-FUNCTION = "ADD "
+               PERFORM 3000-CONFIRM-AND-ACCUMULATE
+           END-IF
+           PERFORM 2100-READ-SNAPSHOT.
+
+       2100-READ-SNAPSHOT.
+           READ ACTSNAP-FILE
+               AT END
+                   SET WS-SNAP-AT-EOF TO TRUE
+           END-READ.
+
+       3000-CONFIRM-AND-ACCUMULATE.
+           MOVE WB-SNP-FIRM-NO TO DB-ACT-KEY-FIRM-NO
+           MOVE WB-SNP-SUB-NO  TO DB-ACT-KEY-SUB-NO
+           MOVE WB-SNP-ACCT-NO TO DB-ACT-KEY-ACCT-NO
+           MOVE "R" TO DB-CM-REQUEST-IND
+           CALL "DBACT" USING WEB-DBACT-PARAMETERS
+
+           IF DB-CM-OK
+               IF DB-ACT-OPEN-DATE(3:1) NOT = "/"
+                   OR DB-ACT-OPEN-DATE(6:1) NOT = "/"
+                   ADD 1 TO WS-RECS-OPEN-DATE-UNKNOWN
+               ELSE
+                   IF DB-ACT-OPEN-DATE = WS-CURRENT-DATE-DISPLAY
+                       ADD 1 TO WS-RECS-CONFIRMED
+                       PERFORM 4000-ADD-TO-BRANCH-REP-TABLE
+                       PERFORM 5000-ADD-TO-CATEGORY-TABLE
+                   ELSE
+                       ADD 1 TO WS-RECS-NOT-OPENED-TODAY
+                   END-IF
+               END-IF
+           ELSE
+               ADD 1 TO WS-RECS-DB-ERROR
+           END-IF.
+
+       4000-ADD-TO-BRANCH-REP-TABLE.
+           SET WS-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+                   UNTIL WS-BR-IDX > WS-BR-COUNT
+               IF WS-BR-BRANCH(WS-BR-IDX) = DB-ACT-BRANCH
+                   AND WS-BR-REP(WS-BR-IDX) = DB-ACT-REP
+                   ADD 1 TO WS-BR-ACCT-COUNT(WS-BR-IDX)
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WS-NOT-FOUND
+               AND WS-BR-COUNT < 500
+               ADD 1 TO WS-BR-COUNT
+               MOVE DB-ACT-BRANCH TO WS-BR-BRANCH(WS-BR-COUNT)
+               MOVE DB-ACT-REP    TO WS-BR-REP(WS-BR-COUNT)
+               MOVE 1             TO WS-BR-ACCT-COUNT(WS-BR-COUNT)
+           END-IF.
+
+       5000-ADD-TO-CATEGORY-TABLE.
+           SET WS-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > WS-CAT-COUNT
+               IF WS-CAT-CODE(WS-CAT-IDX) = DB-ACT-ACCT-CATEGORY
+                   ADD 1 TO WS-CAT-ACCT-COUNT(WS-CAT-IDX)
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WS-NOT-FOUND
+               AND WS-CAT-COUNT < 100
+               ADD 1 TO WS-CAT-COUNT
+               MOVE DB-ACT-ACCT-CATEGORY TO WS-CAT-CODE(WS-CAT-COUNT)
+               MOVE 1                    TO
+                                   WS-CAT-ACCT-COUNT(WS-CAT-COUNT)
+           END-IF.
+
+       6000-WRITE-BRANCH-REP-SECTION.
+           WRITE NEWRPT-RECORD FROM WS-SECTION-HDR-1
+           WRITE NEWRPT-RECORD FROM WS-BR-DETAIL-HDR
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+                   UNTIL WS-BR-IDX > WS-BR-COUNT
+               MOVE WS-BR-BRANCH(WS-BR-IDX)     TO WS-BRD-BRANCH
+               MOVE WS-BR-REP(WS-BR-IDX)        TO WS-BRD-REP
+               MOVE WS-BR-ACCT-COUNT(WS-BR-IDX) TO WS-BRD-COUNT
+               WRITE NEWRPT-RECORD FROM WS-BR-DETAIL-LINE
+           END-PERFORM.
+
+       6100-WRITE-CATEGORY-SECTION.
+           WRITE NEWRPT-RECORD FROM WS-SECTION-HDR-2
+           WRITE NEWRPT-RECORD FROM WS-CAT-DETAIL-HDR
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > WS-CAT-COUNT
+               MOVE WS-CAT-CODE(WS-CAT-IDX)       TO WS-CTD-CATEGORY
+               MOVE WS-CAT-ACCT-COUNT(WS-CAT-IDX) TO WS-CTD-COUNT
+               WRITE NEWRPT-RECORD FROM WS-CAT-DETAIL-LINE
+           END-PERFORM.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-RECS-READ              TO WS-SUM-READ
+           MOVE WS-RECS-CONFIRMED         TO WS-SUM-CONF
+           MOVE WS-RECS-NOT-OPENED-TODAY  TO WS-SUM-NOTOPEN
+           MOVE WS-RECS-OPEN-DATE-UNKNOWN TO WS-SUM-UNKFMT
+           MOVE WS-RECS-DB-ERROR          TO WS-SUM-DBERR
+           WRITE NEWRPT-RECORD FROM WS-SUMMARY-LINE
+           WRITE NEWRPT-RECORD FROM WS-SUMMARY-LINE2
+           WRITE NEWRPT-RECORD FROM WS-SUMMARY-LINE3
+           WRITE NEWRPT-RECORD FROM WS-SUMMARY-LINE4
+           WRITE NEWRPT-RECORD FROM WS-SUMMARY-LINE5.
+
+       9000-TERMINATE.
+           MOVE "C" TO DB-CM-REQUEST-IND
+           CALL "DBACT" USING WEB-DBACT-PARAMETERS
+           CLOSE ACTSNAP-FILE
+           CLOSE NEWRPT-FILE.
