@@ -0,0 +1,23 @@
+      ******************************************************************
+      * COPYBOOK UPDATES:                                             *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/09/26 WR51306        INITIAL VERSION - BULK LOAD   *
+      *          CHECKPOINT/RESTART RECORD WRITTEN BY ACBULKLD AFTER   *
+      *          EVERY N SUCCESSFUL DB-CM-REQ-INSERT CALLS.            *
+      ******************************************************************
+      *  FILE IS SEQUENTIAL AND ACCUMULATES ONE RECORD PER CHECKPOINT
+      *  TAKEN OVER THE LIFE OF THE CONVERSION - A RESTART READS THE
+      *  FILE TO THE LAST RECORD TO FIND WHERE TO RESUME AND THEN
+      *  REOPENS IT IN EXTEND MODE TO KEEP APPENDING.
+      ******************************************************************
+       01  WB-BULKCK-RECORD.
+           05  WB-CK-LAST-KEY.
+               10  WB-CK-FIRM-NO                PIC 9(3).
+               10  WB-CK-SUB-NO                 PIC 9(3).
+               10  WB-CK-ACCT-NO                PIC 9(8).
+           05  WB-CK-CHECKPOINT-DATE            PIC X(10).
+           05  WB-CK-CHECKPOINT-TIME            PIC X(8).
+           05  WB-CK-INSERTED-COUNT             PIC 9(9).
+           05  WB-CK-SKIPPED-COUNT              PIC 9(9).
+           05  FILLER                           PIC X(20).
