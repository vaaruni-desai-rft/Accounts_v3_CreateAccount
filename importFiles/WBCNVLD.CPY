@@ -0,0 +1,26 @@
+      ******************************************************************
+      * COPYBOOK UPDATES:                                             *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/09/26 WR51306        INITIAL VERSION - ACAT        *
+      *          CONVERSION LOAD RECORD READ BY ACBULKLD FOR BULK      *
+      *          ACCOUNT CREATION VIA A STREAM OF DB-CM-REQ-INSERT     *
+      *          CALLS AGAINST DBACT.                                  *
+      ******************************************************************
+      *  ONE RECORD PER ACCOUNT TO BE CONVERTED.  FILE IS EXPECTED IN
+      *  ASCENDING FIRM/SUB/ACCT-NO SEQUENCE SO THE LOADER CAN SKIP
+      *  FORWARD TO ITS CHECKPOINTED RESTART POINT ON A RERUN.
+      ******************************************************************
+       01  WB-CNVLD-RECORD.
+           05  WB-CNV-KEY.
+               10  WB-CNV-FIRM-NO               PIC 9(3).
+               10  WB-CNV-SUB-NO                PIC 9(3).
+               10  WB-CNV-ACCT-NO                PIC 9(8).
+           05  WB-CNV-BRS-BRANCH                PIC X(4).
+           05  WB-CNV-REP                       PIC X(4).
+           05  WB-CNV-TAXID                     PIC 9(9).
+           05  WB-CNV-ACCT-CATEGORY             PIC 9(3).
+           05  WB-CNV-OPEN-DATE                 PIC X(10).
+           05  WB-CNV-ZIP-CODE                  PIC 9(5).
+           05  WB-CNV-ALPHA-KEY-1               PIC X(30).
+           05  FILLER                           PIC X(20).
