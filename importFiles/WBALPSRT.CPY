@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK UPDATES:                                             *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/09/26 WR51308        INITIAL VERSION - ONE RECORD   *
+      *          PER NON-BLANK ALPHA KEY CARRIED ON WBACTMST (UP TO     *
+      *          FIVE PER ACCOUNT), EXPLODED AND SORTED ASCENDING BY    *
+      *          ALPHA KEY VALUE BY A PRIOR SORT STEP SO ACDUPCHK CAN   *
+      *          DETECT DUPLICATES WITH A SINGLE SEQUENTIAL PASS.       *
+      ******************************************************************
+       01  WB-ALPSRT-RECORD.
+           05  WB-AS-ALPHA-KEY-VALUE        PIC X(30).
+           05  WB-AS-FIRM-NO                PIC 9(3).
+           05  WB-AS-SUB-NO                 PIC 9(3).
+           05  WB-AS-ACCT-NO                PIC 9(8).
+           05  FILLER                       PIC X(10).
