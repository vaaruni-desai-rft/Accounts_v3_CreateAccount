@@ -0,0 +1,48 @@
+      ******************************************************************
+      * COPYBOOK UPDATES:                                             *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/09/26 WR51307        INITIAL VERSION - PERIODIC    *
+      *          EXTRACT OF THE DB2 ACT ACCOUNT MASTER, FOR REPORTS    *
+      *          THAT MUST SCAN THE FULL ACCOUNT POPULATION RATHER     *
+      *          THAN JUST ONE DAY'S ACTIVITY (ACTSNAP ONLY CARRIES     *
+      *          THAT DAY'S ADD/EDIT/CORR TRANSACTIONS).               *
+      * T MERCER 08/09/26 WR51305/6       ADDED WB-MST-FIDUCIARY,       *
+      *          WB-MST-EXEMPTION, WB-MST-TBA-EXEMPT,                  *
+      *          WB-MST-TBA-EXCLUDED AND WB-MST-OPEN-DATE SO THE        *
+      *          FIDUCIARY/EXEMPTION COMPLIANCE REPORT AND THE TBA     *
+      *          EXTRACT FEED CAN ALSO SCAN THE FULL POPULATION - THESE*
+      *          FOUR FLAGS HAVE NO DB-ACT-DATA-FIELDS EQUIVALENT, SO   *
+      *          THE PERIODIC EXTRACT PROCESS CARRIES THEM FORWARD     *
+      *          FROM EACH ACCOUNT'S MOST RECENT ACTSNAP RECORD WHEN    *
+      *          IT BUILDS THIS FILE FROM THE ACT UNLOAD.              *
+      ******************************************************************
+      *  ONE RECORD PER ACCOUNT ON ACT, PRODUCED BY THE PERIODIC ACT
+      *  UNLOAD OUTSIDE THIS SERVICE.  FILE IS SEQUENTIAL, IN ASCENDING
+      *  FIRM/SUB/ACCT-NO SEQUENCE.
+      ******************************************************************
+       01  WB-ACTMST-RECORD.
+           05  WB-MST-KEY.
+               10  WB-MST-FIRM-NO               PIC 9(3).
+               10  WB-MST-SUB-NO                 PIC 9(3).
+               10  WB-MST-ACCT-NO                PIC 9(8).
+           05  WB-MST-REP                       PIC X(4).
+           05  WB-MST-BRS-BRANCH                PIC X(4).
+           05  WB-MST-REP-B4-ACAT               PIC X(4).
+           05  WB-MST-BRANCH-B4-ACAT            PIC X(4).
+           05  WB-MST-BYPASS-REJECT-ACAT        PIC X(1).
+           05  WB-MST-ACAT-TERM-FEE             PIC X(1).
+           05  WB-MST-OPEN-DATE                 PIC X(10).
+           05  WB-MST-ALPHA-KEYS.
+               10  WB-MST-ALPHA-KEY-1           PIC X(30).
+               10  WB-MST-ALPHA-KEY-2           PIC X(30).
+               10  WB-MST-ALPHA-KEY-3           PIC X(30).
+               10  WB-MST-ALPHA-KEY-4           PIC X(30).
+               10  WB-MST-ALPHA-KEY-5           PIC X(30).
+      *          FIELDS WITH NO DB-ACT-DATA-FIELDS EQUIVALENT - CARRIED
+      *          FORWARD FROM THE ACCOUNT'S LATEST ACTSNAP RECORD.
+           05  WB-MST-FIDUCIARY                 PIC X(1).
+           05  WB-MST-EXEMPTION                 PIC X(1).
+           05  WB-MST-TBA-EXEMPT                PIC X(1).
+           05  WB-MST-TBA-EXCLUDED              PIC X(1).
+           05  FILLER                           PIC X(16).
