@@ -0,0 +1,24 @@
+      ******************************************************************
+      * COPYBOOK UPDATES:                                             *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/08/26 WR51302        INITIAL VERSION - WASH-SALE  *
+      *          DESIGNATION AUDIT RECORD, WRITTEN BY ACWSHAUD ANY     *
+      *          TIME FUNC-WASH-ADD OR FUNC-WASH-REM IS PROCESSED.     *
+      ******************************************************************
+       01  WB-WASHAUD-RECORD.
+           05  WA-KEY.
+               10  WA-FIRM-NO               PIC 9(3).
+               10  WA-SUB-NO                PIC 9(3).
+               10  WA-ACCT-NO               PIC 9(8).
+           05  WA-EVENT-DATE                PIC X(10).
+           05  WA-EVENT-TIME                PIC X(8).
+           05  WA-FUNCTION                  PIC X(4).
+               88  WA-FUNC-WASH-ADD             VALUE "WASH".
+               88  WA-FUNC-WASH-REM             VALUE "WREM".
+           05  WA-USERID                    PIC X(10).
+           05  WA-TERMID                    PIC X(10).
+           05  WA-DEPT                      PIC X(4).
+           05  WA-OLD-WASH-STATUS           PIC X(1).
+           05  WA-NEW-WASH-STATUS           PIC X(1).
+           05  FILLER                       PIC X(20).
