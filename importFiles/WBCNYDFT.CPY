@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK UPDATES:                                             *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/08/26 WR51304        INITIAL VERSION - PER-FIRM   *
+      *          DEFAULT CURRENCY SEQUENCE NUMBER, USED BY ACCNYDEF    *
+      *          TO POPULATE DB-ACT-DEFAULT-CRNCY-SEQNO FOR NEWLY      *
+      *          ADDED MULTI-CURRENCY ACCOUNTS.                        *
+      ******************************************************************
+      *  ONE RECORD PER FIRM.  MAINTAINED BY TREASURY/REFERENCE DATA
+      *  OUTSIDE THIS SERVICE.
+      ******************************************************************
+       01  WB-CNYDFT-RECORD.
+           05  CNYDFT-FIRM-NO               PIC 9(3).
+           05  CNYDFT-DEFAULT-CRNCY-SEQNO   PIC S9(5) COMP-3.
+           05  FILLER                       PIC X(20).
