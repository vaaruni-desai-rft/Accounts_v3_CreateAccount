@@ -0,0 +1,39 @@
+      ******************************************************************
+      * COPYBOOK UPDATES:                                             *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/08/26 WR51301        INITIAL VERSION - DAILY      *
+      *          SNAPSHOT OF DE-ACCT-LAYOUT FIELDS SUBMITTED BY THE   *
+      *          ACCOUNTS_V3 CREATEACCOUNT SERVICE THAT ARE NOT       *
+      *          CARRIED ON DB-ACT-DATA-FIELDS, FOR USE BY THE        *
+      *          DBACT/DEACT2 RECONCILIATION AND DOWNSTREAM REPORTING *
+      *          JOBS.                                                *
+      ******************************************************************
+      *  ONE RECORD IS WRITTEN BY THE CREATEACCOUNT SERVICE FOR EVERY
+      *  ADD/EDIT/CORR TRANSACTION.  FILE IS SEQUENTIAL, IN
+      *  ASCENDING FIRM/SUB/ACCT-NO/SNAPSHOT-TIMESTAMP SEQUENCE.
+      ******************************************************************
+       01  WB-ACTSNP-RECORD.
+           05  WB-SNP-KEY.
+               10  WB-SNP-FIRM-NO           PIC 9(3).
+               10  WB-SNP-SUB-NO            PIC 9(3).
+               10  WB-SNP-ACCT-NO           PIC 9(8).
+           05  WB-SNP-FUNCTION              PIC X(4).
+           05  WB-SNP-SNAPSHOT-DATE         PIC X(10).
+           05  WB-SNP-SNAPSHOT-TIME         PIC X(8).
+           05  WB-SNP-USERID                PIC X(10).
+           05  WB-SNP-TERMID                PIC X(10).
+      *          FIELDS ALSO CARRIED ON DB-ACT-DATA-FIELDS - USED FOR
+      *          THE NIGHTLY DBACT/DEACT2 RECONCILIATION REPORT.
+           05  WB-SNP-REP                   PIC X(4).
+           05  WB-SNP-BRS-BRANCH            PIC X(4).
+           05  WB-SNP-ZIP-CODE              PIC 9(5).
+      *          FIELDS WITH NO DB-ACT-DATA-FIELDS EQUIVALENT - USED BY
+      *          THE CURRENCY DEFAULTING, FIDUCIARY/EXEMPTION AND TBA
+      *          EXTRACT JOBS.
+           05  WB-SNP-MULTI-CNY-IND         PIC X(1).
+           05  WB-SNP-FIDUCIARY             PIC X(1).
+           05  WB-SNP-EXEMPTION             PIC X(1).
+           05  WB-SNP-TBA-EXEMPT            PIC X(1).
+           05  WB-SNP-TBA-EXCLUDED          PIC X(1).
+           05  FILLER                       PIC X(20).
