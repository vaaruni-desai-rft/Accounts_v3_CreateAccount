@@ -0,0 +1,26 @@
+      ******************************************************************
+      * COPYBOOK UPDATES:                                             *
+      * NAME/DTE          WR/PR/IR#      DESCRIPTION                  *
+      *----------------------------------------------------------------
+      * T MERCER 08/08/26 WR51303        INITIAL VERSION - CLEARING   *
+      *          HOUSE CROSS-REFERENCE MASTER RECORD, VALIDATED BY     *
+      *          ACCLRVAL AGAINST DB-ACT-KEY-CMTA-NO, -GSCC-NO,        *
+      *          -NCC-NO AND -MBSCC BEFORE FUNC-ADD IS ALLOWED TO      *
+      *          INSERT.                                               *
+      ******************************************************************
+      *  ONE RECORD PER VALID CLEARING NUMBER. CLRXRF-TYPE IDENTIFIES
+      *  WHICH CLEARING-HOUSE NUMBER SPACE THE VALUE BELONGS TO.
+      *  FILE IS MAINTAINED BY THE CLEARING REFERENCE UPKEEP PROCESS
+      *  (OUTSIDE THIS SERVICE) AND READ HERE AS A SMALL LOOKUP TABLE.
+      ******************************************************************
+       01  WB-CLRXRF-RECORD.
+           05  CLRXRF-TYPE                  PIC X(5).
+               88  CLRXRF-CMTA                  VALUE "CMTA ".
+               88  CLRXRF-GSCC                  VALUE "GSCC ".
+               88  CLRXRF-NCC                   VALUE "NCC  ".
+               88  CLRXRF-MBSCC                 VALUE "MBSCC".
+           05  CLRXRF-NUMERIC-NO            PIC S9(5) COMP-3.
+           05  CLRXRF-ALPHA-NO               PIC X(5).
+           05  CLRXRF-ACTIVE-SW             PIC X(1).
+               88  CLRXRF-ACTIVE                VALUE "Y".
+           05  FILLER                       PIC X(20).
